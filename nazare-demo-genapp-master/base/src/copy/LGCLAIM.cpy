@@ -0,0 +1,16 @@
+      *+---------------------------------------------------------------+
+      *| LGCLAIM                                                       |
+      *|     CLAIM file record, keyed by CLM-CLAIM-NUM. CLM-POLICY-NUM  |
+      *|     is the foreign key back to POLICY-RECORD (LGPOLICY) used   |
+      *|     by the claims-history inquiry and the loss-ratio batch     |
+      *|     report to join claims against the policy they were paid    |
+      *|     against.                                                   |
+      *+---------------------------------------------------------------+
+       01 CLAIM-RECORD.
+          05 CLM-CLAIM-NUM PIC 9(10).
+          05 CLM-POLICY-NUM PIC 9(10).
+          05 CLM-DATE PIC X(10).
+          05 CLM-PAID PIC 9(8).
+          05 CLM-VALUE PIC 9(8).
+          05 CLM-CAUSE PIC X(255).
+          05 CLM-OBSERVATIONS PIC X(255).
