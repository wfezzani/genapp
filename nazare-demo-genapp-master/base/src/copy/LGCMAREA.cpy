@@ -0,0 +1,114 @@
+      *+---------------------------------------------------------------+
+      *| LGCMAREA                                                      |
+      *|     DFHCOMMAREA layout shared by the LGxxxxxx family of       |
+      *|     policy/customer/security programs. CA-REQUEST-ID          |
+      *|     selects which of the REDEFINES groups under                |
+      *|     CA-REQUEST-SPECIFIC is in use for a given call.            |
+      *|                                                               |
+      *|     Known CA-REQUEST-ID values:                                |
+      *|       01ICUS  inquire customer                                 |
+      *|       01ICSR  maintain customer security (password check)      |
+      *|       01IMOT  inquire motor policy                             |
+      *|       01IHOU  inquire house policy                             |
+      *|       01IEND  inquire endowment policy                         |
+      *|       01ICOM  inquire commercial policy                        |
+      *|       01ICLM  inquire claims history for a policy               |
+      *|       01AMOT  add motor policy                                  |
+      *|       01AHOU  add house policy                                  |
+      *|       01UCOM  update commercial policy underwriting decision    |
+      *|       01UHOU  update house policy                               |
+      *+---------------------------------------------------------------+
+       01 DFHCOMMAREA.
+          03 CA-REQUEST-ID PIC X(6).
+          03 CA-RETURN-CODE PIC 9(2).
+          03 CA-CUSTOMER-NUM PIC 9(10).
+          03 CA-REQUEST-SPECIFIC PIC X(32482).
+          03 CA-CUSTOMER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             05 CA-FIRST-NAME PIC X(10).
+             05 CA-LAST-NAME PIC X(20).
+             05 CA-DOB PIC X(10).
+             05 CA-HOUSE-NAME PIC X(20).
+             05 CA-HOUSE-NUM PIC X(4).
+             05 CA-POSTCODE PIC X(8).
+             05 CA-NUM-POLICIES PIC 9(3).
+             05 CA-PHONE-MOBILE PIC X(20).
+             05 CA-PHONE-HOME PIC X(20).
+             05 CA-EMAIL-ADDRESS PIC X(100).
+             05 CA-POLICY-DATA PIC X(32267).
+          03 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             05 CA-CUSTSECR-PASS PIC X(32).
+             05 CA-CUSTSECR-COUNT PIC X(4).
+             05 CA-CUSTSECR-COUNT-N REDEFINES CA-CUSTSECR-COUNT
+                PIC 9(4).
+             05 CA-CUSTSECR-STATE PIC X.
+             05 CA-CUSTSECR-DATA PIC X(32445).
+      *       CA-CUSTSECR-STATE values -
+      *         ' ' or 'A' active, 'L' locked (see LGUCSEC1)
+          03 CA-POLICY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+             05 CA-POLICY-NUM PIC 9(10).
+             05 CA-POLICY-COMMON.
+                07 CA-ISSUE-DATE PIC X(10).
+                07 CA-EXPIRY-DATE PIC X(10).
+                07 CA-LASTCHANGED PIC X(26).
+                07 CA-BROKERID PIC 9(10).
+                07 CA-BROKERSREF PIC X(10).
+                07 CA-PAYMENT PIC 9(6).
+             05 CA-POLICY-SPECIFIC PIC X(32400).
+             05 CA-ENDOWMENT REDEFINES CA-POLICY-SPECIFIC.
+                07 CA-E-WITH-PROFITS PIC X.
+                07 CA-E-EQUITIES PIC X.
+                07 CA-E-MANAGED-FUND PIC X.
+                07 CA-E-FUND-NAME PIC X(10).
+                07 CA-E-TERM PIC 99.
+                07 CA-E-SUM-ASSURED PIC 9(6).
+                07 CA-E-LIFE-ASSURED PIC X(31).
+                07 CA-E-PADDING-DATA PIC X(32348).
+             05 CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
+                07 CA-H-PROPERTY-TYPE PIC X(15).
+                07 CA-H-BEDROOMS PIC 9(3).
+                07 CA-H-VALUE PIC 9(8).
+                07 CA-H-HOUSE-NAME PIC X(20).
+                07 CA-H-HOUSE-NUMBER PIC X(4).
+                07 CA-H-POSTCODE PIC X(8).
+                07 CA-H-PREMIUM PIC 9(8).
+                07 CA-H-FLOODRISK PIC X.
+      *          CA-H-FLOODRISK values - ' ' not assessed,
+      *          'L'ow/'M'edium/'H'igh risk, 'R'ejected (see LGAHOU01)
+                07 CA-H-FILLER PIC X(32333).
+             05 CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
+                07 CA-M-MAKE PIC X(15).
+                07 CA-M-MODEL PIC X(15).
+                07 CA-M-VALUE PIC 9(6).
+                07 CA-M-REGNUMBER PIC X(7).
+                07 CA-M-COLOUR PIC X(8).
+                07 CA-M-CC PIC 9(4).
+                07 CA-M-MANUFACTURED PIC X(10).
+                07 CA-M-PREMIUM PIC 9(6).
+                07 CA-M-ACCIDENTS PIC 9(6).
+                07 CA-M-FILLER PIC X(32323).
+             05 CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
+                07 CA-B-ADDRESS PIC X(255).
+                07 CA-B-POSTCODE PIC X(8).
+                07 CA-B-LATITUDE PIC X(11).
+                07 CA-B-LONGITUDE PIC X(11).
+                07 CA-B-CUSTOMER PIC X(255).
+                07 CA-B-PROPTYPE PIC X(255).
+                07 CA-B-FIREPERIL PIC 9(4).
+                07 CA-B-FIREPREMIUM PIC 9(8).
+                07 CA-B-CRIMEPERIL PIC 9(4).
+                07 CA-B-CRIMEPREMIUM PIC 9(8).
+                07 CA-B-FLOODPERIL PIC 9(4).
+                07 CA-B-FLOODPREMIUM PIC 9(8).
+                07 CA-B-WEATHERPERIL PIC 9(4).
+                07 CA-B-WEATHERPREMIUM PIC 9(8).
+                07 CA-B-STATUS PIC 9(4).
+                07 CA-B-REJECTREASON PIC X(255).
+                07 CA-B-FILLER PIC X(31298).
+             05 CA-CLAIM REDEFINES CA-POLICY-SPECIFIC.
+                07 CA-C-NUM PIC 9(10).
+                07 CA-C-DATE PIC X(10).
+                07 CA-C-PAID PIC 9(8).
+                07 CA-C-VALUE PIC 9(8).
+                07 CA-C-CAUSE PIC X(255).
+                07 CA-C-OBSERVATIONS PIC X(255).
+                07 CA-C-FILLER PIC X(31854).
