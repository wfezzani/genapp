@@ -0,0 +1,24 @@
+      *+---------------------------------------------------------------+
+      *| LGCUSTOM                                                      |
+      *|     CUSTOMER master file record, keyed by CUS-CUSTOMER-NUM.   |
+      *|     CUS-SECURITY mirrors the CA-CUSTSECR-REQUEST group of      |
+      *|     LGCMAREA so a customer's lockout state persists across     |
+      *|     calls to LGUCSEC1.                                         |
+      *+---------------------------------------------------------------+
+       01 CUSTOMER-RECORD.
+          05 CUS-CUSTOMER-NUM PIC 9(10).
+          05 CUS-FIRST-NAME PIC X(10).
+          05 CUS-LAST-NAME PIC X(20).
+          05 CUS-DOB PIC X(10).
+          05 CUS-HOUSE-NAME PIC X(20).
+          05 CUS-HOUSE-NUM PIC X(4).
+          05 CUS-POSTCODE PIC X(8).
+          05 CUS-NUM-POLICIES PIC 9(3).
+          05 CUS-PHONE-MOBILE PIC X(20).
+          05 CUS-PHONE-HOME PIC X(20).
+          05 CUS-EMAIL-ADDRESS PIC X(100).
+          05 CUS-SECURITY.
+             10 CUS-SEC-PASS PIC X(32).
+             10 CUS-SEC-COUNT PIC 9(4).
+             10 CUS-SEC-STATE PIC X.
+      *          CUS-SEC-STATE values - ' '/'A' active, 'L' locked
