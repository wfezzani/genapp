@@ -0,0 +1,13 @@
+      *+---------------------------------------------------------------+
+      *| LGAUDIT                                                       |
+      *|     Commercial underwriting decision audit trail. One record  |
+      *|     per status change, keyed by policy number plus the        |
+      *|     timestamp of the change so re-processing the same policy   |
+      *|     appends rather than overwrites history.                    |
+      *+---------------------------------------------------------------+
+       01 AUDIT-RECORD.
+          05 AUD-KEY.
+             10 AUD-POLICY-NUM PIC 9(10).
+             10 AUD-LASTCHANGED PIC X(26).
+          05 AUD-STATUS PIC 9(4).
+          05 AUD-REJECTREASON PIC X(255).
