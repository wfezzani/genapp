@@ -0,0 +1,12 @@
+      *+---------------------------------------------------------------+
+      *| LGRESTRT                                                      |
+      *|     Checkpoint/restart control record for long-running batch  |
+      *|     extracts over the POLICY file. One record per job, keyed   |
+      *|     by RST-JOB-ID, holding the last policy number fully        |
+      *|     processed so an abend partway through can resume rather    |
+      *|     than re-running from the start of the file.                |
+      *+---------------------------------------------------------------+
+       01 RESTART-RECORD.
+          05 RST-JOB-ID PIC X(8).
+          05 RST-LAST-POLICY-NUM PIC 9(10).
+          05 RST-CHECKPOINT-TS PIC X(26).
