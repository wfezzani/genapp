@@ -0,0 +1,11 @@
+      *+---------------------------------------------------------------+
+      *| LGFLOOD                                                       |
+      *|     Flood-risk reference file, keyed by FLD-POSTCODE. Looked   |
+      *|     up by house policy add/update (LGAHOU01/LGUHOU01) to       |
+      *|     decide whether a risk should be rejected or surcharged.     |
+      *+---------------------------------------------------------------+
+       01 FLOOD-RECORD.
+          05 FLD-POSTCODE PIC X(8).
+          05 FLD-RISK-LEVEL PIC X.
+      *       FLD-RISK-LEVEL values - 'L'ow 'M'edium 'H'igh
+          05 FLD-SURCHARGE-PCT PIC 9(3).
