@@ -0,0 +1,73 @@
+      *+---------------------------------------------------------------+
+      *| LGPOLICY                                                      |
+      *|     POLICY master file record. Holds the on-disk mirror of    |
+      *|     CA-POLICY-REQUEST plus PR-POLICY-TYPE so that batch        |
+      *|     programs reading the file end to end can tell which of    |
+      *|     the REDEFINES groups applies without re-deriving it.       |
+      *+---------------------------------------------------------------+
+       01 POLICY-RECORD.
+          05 PR-POLICY-NUM PIC 9(10).
+          05 PR-POLICY-TYPE PIC X.
+      *       PR-POLICY-TYPE values - 'M'otor 'H'ouse 'E'ndowment
+      *       'C'ommercial
+          05 PR-CUSTOMER-NUM PIC 9(10).
+          05 PR-ISSUE-DATE PIC X(10).
+          05 PR-EXPIRY-DATE PIC X(10).
+          05 PR-LASTCHANGED PIC X(26).
+          05 PR-BROKERID PIC 9(10).
+          05 PR-BROKERSREF PIC X(10).
+          05 PR-PAYMENT PIC 9(6).
+          05 PR-POLICY-SPECIFIC.
+      *       PR-COMMERCIAL is the widest group (1102 bytes) and is
+      *       kept first, unredefined, so the others - which REDEFINE
+      *       it - each carry enough filler to match its length. Each
+      *       PR-B-* field is sized to match its CA-B-* counterpart
+      *       in LGCMAREA field-for-field, so MOVEs between the two
+      *       (see LGUCOM01) cannot silently truncate.
+             10 PR-COMMERCIAL.
+                15 PR-B-ADDRESS PIC X(255).
+                15 PR-B-POSTCODE PIC X(8).
+                15 PR-B-LATITUDE PIC X(11).
+                15 PR-B-LONGITUDE PIC X(11).
+                15 PR-B-CUSTOMER PIC X(255).
+                15 PR-B-PROPTYPE PIC X(255).
+                15 PR-B-FIREPERIL PIC 9(4).
+                15 PR-B-FIREPREMIUM PIC 9(8).
+                15 PR-B-CRIMEPERIL PIC 9(4).
+                15 PR-B-CRIMEPREMIUM PIC 9(8).
+                15 PR-B-FLOODPERIL PIC 9(4).
+                15 PR-B-FLOODPREMIUM PIC 9(8).
+                15 PR-B-WEATHERPERIL PIC 9(4).
+                15 PR-B-WEATHERPREMIUM PIC 9(8).
+                15 PR-B-STATUS PIC 9(4).
+                15 PR-B-REJECTREASON PIC X(255).
+             10 PR-ENDOWMENT REDEFINES PR-COMMERCIAL.
+                15 PR-E-WITH-PROFITS PIC X.
+                15 PR-E-EQUITIES PIC X.
+                15 PR-E-MANAGED-FUND PIC X.
+                15 PR-E-FUND-NAME PIC X(10).
+                15 PR-E-TERM PIC 99.
+                15 PR-E-SUM-ASSURED PIC 9(6).
+                15 PR-E-LIFE-ASSURED PIC X(31).
+                15 PR-E-FILLER PIC X(1050).
+             10 PR-HOUSE REDEFINES PR-COMMERCIAL.
+                15 PR-H-PROPERTY-TYPE PIC X(15).
+                15 PR-H-BEDROOMS PIC 9(3).
+                15 PR-H-VALUE PIC 9(8).
+                15 PR-H-HOUSE-NAME PIC X(20).
+                15 PR-H-HOUSE-NUMBER PIC X(4).
+                15 PR-H-POSTCODE PIC X(8).
+                15 PR-H-PREMIUM PIC 9(8).
+                15 PR-H-FLOODRISK PIC X.
+                15 PR-H-FILLER PIC X(1035).
+             10 PR-MOTOR REDEFINES PR-COMMERCIAL.
+                15 PR-M-MAKE PIC X(15).
+                15 PR-M-MODEL PIC X(15).
+                15 PR-M-VALUE PIC 9(6).
+                15 PR-M-REGNUMBER PIC X(7).
+                15 PR-M-COLOUR PIC X(8).
+                15 PR-M-CC PIC 9(4).
+                15 PR-M-MANUFACTURED PIC X(10).
+                15 PR-M-PREMIUM PIC 9(6).
+                15 PR-M-ACCIDENTS PIC 9(6).
+                15 PR-M-FILLER PIC X(1025).
