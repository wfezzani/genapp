@@ -0,0 +1,130 @@
+      *+---------------------------------------------------------------+
+      *| LGAMOT01                                                      |
+      *|     Add a motor policy. Driven via CA-REQUEST-ID '01AMOT'      |
+      *|     with CA-MOTOR populated by the caller (CA-M-PREMIUM is     |
+      *|     an output - the caller does not set it).                   |
+      *|                                                                |
+      *|     Prices CA-M-PREMIUM off a base rate for CA-M-VALUE/CA-M-CC |
+      *|     and then applies a no-claims-discount/loading scale keyed  |
+      *|     off CA-M-ACCIDENTS (accidents in the rating period), the   |
+      *|     way a real underwriting rulebook would, before the policy  |
+      *|     is appended to the POLICY file.                            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGAMOT01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-RETURN-CODES.
+          05 WS-RC-SUCCESS PIC 9(2) VALUE 00.
+          05 WS-RC-INVALID-REQUEST PIC 9(2) VALUE 02.
+       1 WS-BASE-PREMIUM PIC 9(8)V99 VALUE ZERO.
+       1 WS-NCD-FACTOR PIC 9V99 VALUE ZERO.
+       1 WS-RATED-PREMIUM PIC 9(8)V99 VALUE ZERO.
+      *+---------------------------------------------------------------+
+      *| No-claims-discount / loading scale, keyed off accidents in     |
+      *| the rating period. 0 accidents earns the full discount, each   |
+      *| additional accident erodes it, and three or more accidents     |
+      *| attracts a loading instead of a discount.                      |
+      *+---------------------------------------------------------------+
+       LINKAGE SECTION.
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       COPY LGCMAREA.
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE WS-RC-SUCCESS TO CA-RETURN-CODE
+           IF CA-REQUEST-ID NOT = '01AMOT'
+              MOVE WS-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+              PERFORM PRICE-MOTOR-PREMIUM
+              PERFORM ADD-POLICY-RECORD
+           END-IF
+           GOBACK
+           .
+       PRICE-MOTOR-PREMIUM.
+           COMPUTE WS-BASE-PREMIUM =
+              (CA-M-VALUE * 0.04) + (CA-M-CC * 0.08)
+           EVALUATE TRUE
+              WHEN CA-M-ACCIDENTS = 0
+                 MOVE 0.80 TO WS-NCD-FACTOR
+              WHEN CA-M-ACCIDENTS = 1
+                 MOVE 0.90 TO WS-NCD-FACTOR
+              WHEN CA-M-ACCIDENTS = 2
+                 MOVE 1.00 TO WS-NCD-FACTOR
+              WHEN CA-M-ACCIDENTS = 3
+                 MOVE 1.15 TO WS-NCD-FACTOR
+              WHEN OTHER
+                 MOVE 1.30 TO WS-NCD-FACTOR
+           END-EVALUATE
+           COMPUTE WS-RATED-PREMIUM ROUNDED =
+              WS-BASE-PREMIUM * WS-NCD-FACTOR
+           MOVE WS-RATED-PREMIUM TO CA-M-PREMIUM
+           .
+       ADD-POLICY-RECORD.
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN EXTEND POLICY-FILE
+           IF WS-POLICY-STATUS = '05' OR WS-POLICY-STATUS = '35'
+              OPEN OUTPUT POLICY-FILE
+           END-IF
+           MOVE CA-POLICY-NUM OF CA-POLICY-REQUEST TO PR-POLICY-NUM
+           MOVE 'M' TO PR-POLICY-TYPE
+           MOVE CA-CUSTOMER-NUM TO PR-CUSTOMER-NUM
+           MOVE CA-ISSUE-DATE TO PR-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE TO PR-EXPIRY-DATE
+           MOVE CA-LASTCHANGED TO PR-LASTCHANGED
+           MOVE CA-BROKERID TO PR-BROKERID
+           MOVE CA-BROKERSREF TO PR-BROKERSREF
+           MOVE CA-PAYMENT TO PR-PAYMENT
+           MOVE CA-M-MAKE TO PR-M-MAKE
+           MOVE CA-M-MODEL TO PR-M-MODEL
+           MOVE CA-M-VALUE TO PR-M-VALUE
+           MOVE CA-M-REGNUMBER TO PR-M-REGNUMBER
+           MOVE CA-M-COLOUR TO PR-M-COLOUR
+           MOVE CA-M-CC TO PR-M-CC
+           MOVE CA-M-MANUFACTURED TO PR-M-MANUFACTURED
+           MOVE CA-M-PREMIUM TO PR-M-PREMIUM
+           MOVE CA-M-ACCIDENTS TO PR-M-ACCIDENTS
+           WRITE POLICY-RECORD
+           CLOSE POLICY-FILE
+           .
+       END PROGRAM 'LGAMOT01'.
