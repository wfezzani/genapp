@@ -0,0 +1,126 @@
+      *+---------------------------------------------------------------+
+      *| LGUCOM01                                                      |
+      *|     Update a commercial policy's underwriting decision.       |
+      *|     Driven via CA-REQUEST-ID '01UCOM' with CA-B-STATUS and,     |
+      *|     when declining, CA-B-REJECTREASON set by the caller.       |
+      *|                                                                |
+      *|     Every decision - not just declines - is appended to the    |
+      *|     audit file keyed by CA-POLICY-NUM/CA-LASTCHANGED, so a     |
+      *|     policy that is reprocessed several times (e.g. declined,    |
+      *|     re-underwritten, declined again on different grounds)       |
+      *|     keeps one audit record per change rather than having the   |
+      *|     POLICY file's single CA-B-REJECTREASON overwritten and      |
+      *|     the earlier reason lost.                                   |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGUCOM01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO 'COMAUDIT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  AUDIT-FILE.
+       COPY LGAUDIT.
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-AUDIT-STATUS PIC XX VALUE '00'.
+       1 WS-FOUND-SW PIC X VALUE 'N'.
+       1 WS-RETURN-CODES.
+          05 WS-RC-SUCCESS PIC 9(2) VALUE 00.
+          05 WS-RC-NOT-FOUND PIC 9(2) VALUE 01.
+          05 WS-RC-INVALID-REQUEST PIC 9(2) VALUE 02.
+          05 WS-RC-WRONG-TYPE PIC 9(2) VALUE 03.
+       LINKAGE SECTION.
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       COPY LGCMAREA.
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE WS-RC-SUCCESS TO CA-RETURN-CODE
+           IF CA-REQUEST-ID NOT = '01UCOM'
+              MOVE WS-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+              PERFORM UPDATE-COMMERCIAL-POLICY
+           END-IF
+           GOBACK
+           .
+       UPDATE-COMMERCIAL-POLICY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN I-O POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 AND PR-POLICY-NUM = CA-POLICY-NUM OF CA-POLICY-REQUEST
+                 MOVE 'Y' TO WS-FOUND-SW
+                 IF PR-POLICY-TYPE NOT = 'C'
+                    MOVE WS-RC-WRONG-TYPE TO CA-RETURN-CODE
+                 ELSE
+                    MOVE CA-B-STATUS TO PR-B-STATUS
+                    MOVE CA-B-REJECTREASON TO PR-B-REJECTREASON
+                    MOVE CA-LASTCHANGED TO PR-LASTCHANGED
+                    REWRITE POLICY-RECORD
+                    PERFORM WRITE-AUDIT-RECORD
+                 END-IF
+                 MOVE '10' TO WS-POLICY-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           .
+       WRITE-AUDIT-RECORD.
+           MOVE '00' TO WS-AUDIT-STATUS
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE CA-POLICY-NUM OF CA-POLICY-REQUEST TO AUD-POLICY-NUM
+           MOVE CA-LASTCHANGED TO AUD-LASTCHANGED
+           MOVE CA-B-STATUS TO AUD-STATUS
+           MOVE CA-B-REJECTREASON TO AUD-REJECTREASON
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE
+           .
+       END PROGRAM 'LGUCOM01'.
