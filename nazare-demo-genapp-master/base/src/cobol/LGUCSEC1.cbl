@@ -0,0 +1,127 @@
+      *+---------------------------------------------------------------+
+      *| LGUCSEC1                                                      |
+      *|     Customer self-service password check/maintenance.         |
+      *|     Driven via CA-REQUEST-ID '01ICSR' with CA-CUSTSECR-PASS    |
+      *|     holding the passcode the caller supplied.                  |
+      *|                                                                |
+      *|     A wrong password increments CUS-SEC-COUNT on the          |
+      *|     customer record; once it reaches WS-MAX-ATTEMPTS the       |
+      *|     account is flipped to CUS-SEC-STATE 'L' (locked) and       |
+      *|     every further attempt is rejected outright, even if the   |
+      *|     password supplied is now correct, until a supervisor       |
+      *|     resets CUS-SEC-STATE/CUS-SEC-COUNT directly on the          |
+      *|     CUSTOMER file. A correct password before lockout resets    |
+      *|     the count to zero.                                         |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGUCSEC1'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       COPY LGCUSTOM.
+       WORKING-STORAGE SECTION.
+       1 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+       1 WS-FOUND-SW PIC X VALUE 'N'.
+       1 WS-MAX-ATTEMPTS PIC 9(4) VALUE 3.
+       1 WS-RETURN-CODES.
+          05 WS-RC-SUCCESS PIC 9(2) VALUE 00.
+          05 WS-RC-NOT-FOUND PIC 9(2) VALUE 01.
+          05 WS-RC-INVALID-REQUEST PIC 9(2) VALUE 02.
+          05 WS-RC-BAD-PASSWORD PIC 9(2) VALUE 05.
+          05 WS-RC-LOCKED-OUT PIC 9(2) VALUE 06.
+       LINKAGE SECTION.
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       COPY LGCMAREA.
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE WS-RC-SUCCESS TO CA-RETURN-CODE
+           IF CA-REQUEST-ID NOT = '01ICSR'
+              MOVE WS-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+              PERFORM CHECK-PASSWORD
+           END-IF
+           GOBACK
+           .
+       CHECK-PASSWORD.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-CUSTOMER-STATUS
+           OPEN I-O CUSTOMER-FILE
+           PERFORM UNTIL WS-CUSTOMER-STATUS NOT = '00'
+              READ CUSTOMER-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-CUSTOMER-STATUS
+              END-READ
+              IF WS-CUSTOMER-STATUS = '00'
+                 AND CUS-CUSTOMER-NUM = CA-CUSTOMER-NUM
+                 MOVE 'Y' TO WS-FOUND-SW
+                 PERFORM EVALUATE-ATTEMPT
+                 MOVE '10' TO WS-CUSTOMER-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           .
+       EVALUATE-ATTEMPT.
+           IF CUS-SEC-STATE = 'L'
+              MOVE WS-RC-LOCKED-OUT TO CA-RETURN-CODE
+           ELSE
+              IF CUS-SEC-PASS = CA-CUSTSECR-PASS
+                 MOVE 0 TO CUS-SEC-COUNT
+                 MOVE 0 TO CA-CUSTSECR-COUNT-N
+              ELSE
+                 ADD 1 TO CUS-SEC-COUNT
+                 MOVE CUS-SEC-COUNT TO CA-CUSTSECR-COUNT-N
+                 IF CUS-SEC-COUNT >= WS-MAX-ATTEMPTS
+                    MOVE 'L' TO CUS-SEC-STATE
+                    MOVE WS-RC-LOCKED-OUT TO CA-RETURN-CODE
+                 ELSE
+                    MOVE WS-RC-BAD-PASSWORD TO CA-RETURN-CODE
+                 END-IF
+              END-IF
+              REWRITE CUSTOMER-RECORD
+           END-IF
+      *    reflect the persisted state/count back to the caller on
+      *    every path, including the already-locked-out fast path,
+      *    not just the paths that just changed them.
+           MOVE CUS-SEC-STATE TO CA-CUSTSECR-STATE
+           MOVE CUS-SEC-COUNT TO CA-CUSTSECR-COUNT-N
+           .
+       END PROGRAM 'LGUCSEC1'.
