@@ -0,0 +1,174 @@
+      *+---------------------------------------------------------------+
+      *| LGUHOU01                                                      |
+      *|     Update a house policy. Driven via CA-REQUEST-ID '01UHOU'   |
+      *|     with CA-HOUSE populated by the caller (CA-H-PREMIUM and    |
+      *|     CA-H-FLOODRISK are outputs).                               |
+      *|                                                                |
+      *|     Re-runs the same CA-H-POSTCODE flood-risk lookup and        |
+      *|     premium rating as LGAHOU01 against the updated details,     |
+      *|     so a change to CA-H-POSTCODE or CA-H-VALUE on an existing   |
+      *|     policy is re-underwritten rather than keeping the risk       |
+      *|     decision made when the policy was first added.              |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGUHOU01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT FLOOD-FILE ASSIGN TO 'FLOODRSK'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FLOOD-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  FLOOD-FILE.
+       COPY LGFLOOD.
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-FLOOD-STATUS PIC XX VALUE '00'.
+       1 WS-FOUND-SW PIC X VALUE 'N'.
+       1 WS-RETURN-CODES.
+          05 WS-RC-SUCCESS PIC 9(2) VALUE 00.
+          05 WS-RC-NOT-FOUND PIC 9(2) VALUE 01.
+          05 WS-RC-INVALID-REQUEST PIC 9(2) VALUE 02.
+          05 WS-RC-WRONG-TYPE PIC 9(2) VALUE 03.
+          05 WS-RC-FLOOD-REJECTED PIC 9(2) VALUE 07.
+       1 WS-HIGH-RISK-VALUE-THRESHOLD PIC 9(8) VALUE 250000.
+       1 WS-RISK-LEVEL PIC X VALUE SPACE.
+       1 WS-SURCHARGE-PCT PIC 9(3) VALUE ZERO.
+       1 WS-BASE-PREMIUM PIC 9(8)V99 VALUE ZERO.
+       1 WS-RATED-PREMIUM PIC 9(8)V99 VALUE ZERO.
+       LINKAGE SECTION.
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       COPY LGCMAREA.
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE WS-RC-SUCCESS TO CA-RETURN-CODE
+           IF CA-REQUEST-ID NOT = '01UHOU'
+              MOVE WS-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           ELSE
+              PERFORM UPDATE-HOUSE-POLICY
+           END-IF
+           GOBACK
+           .
+       UPDATE-HOUSE-POLICY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN I-O POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 AND PR-POLICY-NUM = CA-POLICY-NUM OF CA-POLICY-REQUEST
+                 MOVE 'Y' TO WS-FOUND-SW
+                 IF PR-POLICY-TYPE NOT = 'H'
+                    MOVE WS-RC-WRONG-TYPE TO CA-RETURN-CODE
+                 ELSE
+                    PERFORM LOOKUP-FLOOD-RISK
+                    IF CA-RETURN-CODE = WS-RC-SUCCESS
+                       PERFORM PRICE-HOUSE-PREMIUM
+                       PERFORM REWRITE-POLICY-RECORD
+                    END-IF
+                 END-IF
+                 MOVE '10' TO WS-POLICY-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           .
+       LOOKUP-FLOOD-RISK.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-FLOOD-STATUS
+           MOVE SPACE TO WS-RISK-LEVEL
+           MOVE ZERO TO WS-SURCHARGE-PCT
+           OPEN INPUT FLOOD-FILE
+           PERFORM UNTIL WS-FLOOD-STATUS NOT = '00'
+              READ FLOOD-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-FLOOD-STATUS
+              END-READ
+              IF WS-FLOOD-STATUS = '00'
+                 AND FLD-POSTCODE = CA-H-POSTCODE
+                 MOVE 'Y' TO WS-FOUND-SW
+                 MOVE FLD-RISK-LEVEL TO WS-RISK-LEVEL
+                 MOVE FLD-SURCHARGE-PCT TO WS-SURCHARGE-PCT
+                 MOVE '10' TO WS-FLOOD-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE FLOOD-FILE
+           IF WS-RISK-LEVEL = 'H'
+              AND CA-H-VALUE > WS-HIGH-RISK-VALUE-THRESHOLD
+              MOVE WS-RC-FLOOD-REJECTED TO CA-RETURN-CODE
+              MOVE 'R' TO CA-H-FLOODRISK
+           ELSE
+              MOVE WS-RISK-LEVEL TO CA-H-FLOODRISK
+           END-IF
+           .
+       PRICE-HOUSE-PREMIUM.
+           COMPUTE WS-BASE-PREMIUM = CA-H-VALUE * 0.006
+           EVALUATE WS-RISK-LEVEL
+              WHEN 'H'
+              WHEN 'M'
+                 COMPUTE WS-RATED-PREMIUM ROUNDED =
+                    WS-BASE-PREMIUM *
+                    (1 + (WS-SURCHARGE-PCT / 100))
+              WHEN OTHER
+                 MOVE WS-BASE-PREMIUM TO WS-RATED-PREMIUM
+           END-EVALUATE
+           MOVE WS-RATED-PREMIUM TO CA-H-PREMIUM
+           .
+       REWRITE-POLICY-RECORD.
+           MOVE CA-ISSUE-DATE TO PR-ISSUE-DATE
+           MOVE CA-EXPIRY-DATE TO PR-EXPIRY-DATE
+           MOVE CA-LASTCHANGED TO PR-LASTCHANGED
+           MOVE CA-BROKERID TO PR-BROKERID
+           MOVE CA-BROKERSREF TO PR-BROKERSREF
+           MOVE CA-PAYMENT TO PR-PAYMENT
+           MOVE CA-H-PROPERTY-TYPE TO PR-H-PROPERTY-TYPE
+           MOVE CA-H-BEDROOMS TO PR-H-BEDROOMS
+           MOVE CA-H-VALUE TO PR-H-VALUE
+           MOVE CA-H-HOUSE-NAME TO PR-H-HOUSE-NAME
+           MOVE CA-H-HOUSE-NUMBER TO PR-H-HOUSE-NUMBER
+           MOVE CA-H-POSTCODE TO PR-H-POSTCODE
+           MOVE CA-H-PREMIUM TO PR-H-PREMIUM
+           MOVE CA-H-FLOODRISK TO PR-H-FLOODRISK
+           REWRITE POLICY-RECORD
+           .
+       END PROGRAM 'LGUHOU01'.
