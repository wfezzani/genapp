@@ -0,0 +1,290 @@
+      *+---------------------------------------------------------------+
+      *| LGIPOL01                                                      |
+      *|     Policy/customer/claims inquiry. Driven off                |
+      *|     CA-REQUEST-ID in DFHCOMMAREA:                              |
+      *|       01ICUS  inquire customer                                 |
+      *|       01IMOT  inquire motor policy                             |
+      *|       01IHOU  inquire house policy                             |
+      *|       01IEND  inquire endowment policy                         |
+      *|       01ICOM  inquire commercial policy                        |
+      *|       01ICLM  inquire claims history for a policy               |
+      *|                                                                |
+      *|     Called directly with DFHEIBLK and DFHCOMMAREA as the       |
+      *|     caller's linkage parameters (see TLGIPOL0), so file        |
+      *|     access here is plain sequential COBOL I/O rather than      |
+      *|     EXEC CICS READ - the program runs the same way under       |
+      *|     the zUnit harness as it would under CICS. The POLICY,      |
+      *|     CUSTOMER and CLAIM master files are searched top to        |
+      *|     bottom for the requested key (this runtime's indexed       |
+      *|     file handler is not built, so ORGANIZATION INDEXED is      |
+      *|     not an option here).                                       |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGIPOL01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT CLAIM-FILE ASSIGN TO 'CLAIM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  CUSTOMER-FILE.
+       COPY LGCUSTOM.
+       FD  CLAIM-FILE.
+       COPY LGCLAIM.
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+       1 WS-CLAIM-STATUS PIC XX VALUE '00'.
+       1 WS-LATEST-CLAIM-DATE PIC X(10) VALUE SPACES.
+       1 WS-EXPECTED-TYPE PIC X VALUE SPACE.
+       1 WS-FOUND-SW PIC X VALUE 'N'.
+       01 WS-RETURN-CODES.
+          05 WS-RC-SUCCESS PIC 9(2) VALUE 00.
+          05 WS-RC-NOT-FOUND PIC 9(2) VALUE 01.
+          05 WS-RC-INVALID-REQUEST PIC 9(2) VALUE 02.
+          05 WS-RC-WRONG-TYPE PIC 9(2) VALUE 03.
+          05 WS-RC-NO-CLAIMS PIC 9(2) VALUE 04.
+       LINKAGE SECTION.
+       1 DFHEIBLK.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       COPY LGCMAREA.
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+       MAIN-LOGIC.
+           MOVE WS-RC-SUCCESS TO CA-RETURN-CODE
+           EVALUATE CA-REQUEST-ID
+              WHEN '01ICUS'
+                 PERFORM INQUIRE-CUSTOMER
+              WHEN '01IMOT'
+                 MOVE 'M' TO WS-EXPECTED-TYPE
+                 PERFORM INQUIRE-POLICY
+              WHEN '01IHOU'
+                 MOVE 'H' TO WS-EXPECTED-TYPE
+                 PERFORM INQUIRE-POLICY
+              WHEN '01IEND'
+                 MOVE 'E' TO WS-EXPECTED-TYPE
+                 PERFORM INQUIRE-POLICY
+              WHEN '01ICOM'
+                 MOVE 'C' TO WS-EXPECTED-TYPE
+                 PERFORM INQUIRE-POLICY
+              WHEN '01ICLM'
+                 PERFORM INQUIRE-CLAIMS
+              WHEN OTHER
+                 MOVE WS-RC-INVALID-REQUEST TO CA-RETURN-CODE
+           END-EVALUATE
+           GOBACK
+           .
+       INQUIRE-CUSTOMER.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-CUSTOMER-STATUS
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-CUSTOMER-STATUS NOT = '00'
+              READ CUSTOMER-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-CUSTOMER-STATUS
+              END-READ
+              IF WS-CUSTOMER-STATUS = '00'
+                 AND CUS-CUSTOMER-NUM = CA-CUSTOMER-NUM
+                 MOVE 'Y' TO WS-FOUND-SW
+                 MOVE CUS-FIRST-NAME TO CA-FIRST-NAME
+                 MOVE CUS-LAST-NAME TO CA-LAST-NAME
+                 MOVE CUS-DOB TO CA-DOB
+                 MOVE CUS-HOUSE-NAME TO CA-HOUSE-NAME
+                 MOVE CUS-HOUSE-NUM TO CA-HOUSE-NUM
+                 MOVE CUS-POSTCODE TO CA-POSTCODE
+                 MOVE CUS-NUM-POLICIES TO CA-NUM-POLICIES
+                 MOVE CUS-PHONE-MOBILE TO CA-PHONE-MOBILE
+                 MOVE CUS-PHONE-HOME TO CA-PHONE-HOME
+                 MOVE CUS-EMAIL-ADDRESS TO CA-EMAIL-ADDRESS
+                 MOVE '10' TO WS-CUSTOMER-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           .
+       INQUIRE-POLICY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 AND PR-POLICY-NUM = CA-POLICY-NUM OF CA-POLICY-REQUEST
+                 MOVE 'Y' TO WS-FOUND-SW
+                 IF PR-CUSTOMER-NUM NOT = CA-CUSTOMER-NUM
+                    MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+                 ELSE
+                    IF PR-POLICY-TYPE NOT = WS-EXPECTED-TYPE
+                       MOVE WS-RC-WRONG-TYPE TO CA-RETURN-CODE
+                    ELSE
+                       PERFORM MOVE-POLICY-COMMON
+                       PERFORM MOVE-POLICY-SPECIFIC
+                    END-IF
+                 END-IF
+                 MOVE '10' TO WS-POLICY-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           END-IF
+           .
+       MOVE-POLICY-COMMON.
+           MOVE PR-ISSUE-DATE TO CA-ISSUE-DATE
+           MOVE PR-EXPIRY-DATE TO CA-EXPIRY-DATE
+           MOVE PR-LASTCHANGED TO CA-LASTCHANGED
+           MOVE PR-BROKERID TO CA-BROKERID
+           MOVE PR-BROKERSREF TO CA-BROKERSREF
+           MOVE PR-PAYMENT TO CA-PAYMENT
+           .
+       MOVE-POLICY-SPECIFIC.
+           EVALUATE WS-EXPECTED-TYPE
+              WHEN 'M'
+                 MOVE PR-M-MAKE TO CA-M-MAKE
+                 MOVE PR-M-MODEL TO CA-M-MODEL
+                 MOVE PR-M-VALUE TO CA-M-VALUE
+                 MOVE PR-M-REGNUMBER TO CA-M-REGNUMBER
+                 MOVE PR-M-COLOUR TO CA-M-COLOUR
+                 MOVE PR-M-CC TO CA-M-CC
+                 MOVE PR-M-MANUFACTURED TO CA-M-MANUFACTURED
+                 MOVE PR-M-PREMIUM TO CA-M-PREMIUM
+                 MOVE PR-M-ACCIDENTS TO CA-M-ACCIDENTS
+              WHEN 'H'
+                 MOVE PR-H-PROPERTY-TYPE TO CA-H-PROPERTY-TYPE
+                 MOVE PR-H-BEDROOMS TO CA-H-BEDROOMS
+                 MOVE PR-H-VALUE TO CA-H-VALUE
+                 MOVE PR-H-HOUSE-NAME TO CA-H-HOUSE-NAME
+                 MOVE PR-H-HOUSE-NUMBER TO CA-H-HOUSE-NUMBER
+                 MOVE PR-H-POSTCODE TO CA-H-POSTCODE
+                 MOVE PR-H-PREMIUM TO CA-H-PREMIUM
+                 MOVE PR-H-FLOODRISK TO CA-H-FLOODRISK
+              WHEN 'E'
+                 MOVE PR-E-WITH-PROFITS TO CA-E-WITH-PROFITS
+                 MOVE PR-E-EQUITIES TO CA-E-EQUITIES
+                 MOVE PR-E-MANAGED-FUND TO CA-E-MANAGED-FUND
+                 MOVE PR-E-FUND-NAME TO CA-E-FUND-NAME
+                 MOVE PR-E-TERM TO CA-E-TERM
+                 MOVE PR-E-SUM-ASSURED TO CA-E-SUM-ASSURED
+                 MOVE PR-E-LIFE-ASSURED TO CA-E-LIFE-ASSURED
+              WHEN 'C'
+                 MOVE PR-B-ADDRESS TO CA-B-ADDRESS
+                 MOVE PR-B-POSTCODE TO CA-B-POSTCODE
+                 MOVE PR-B-LATITUDE TO CA-B-LATITUDE
+                 MOVE PR-B-LONGITUDE TO CA-B-LONGITUDE
+                 MOVE PR-B-CUSTOMER TO CA-B-CUSTOMER
+                 MOVE PR-B-PROPTYPE TO CA-B-PROPTYPE
+                 MOVE PR-B-FIREPERIL TO CA-B-FIREPERIL
+                 MOVE PR-B-FIREPREMIUM TO CA-B-FIREPREMIUM
+                 MOVE PR-B-CRIMEPERIL TO CA-B-CRIMEPERIL
+                 MOVE PR-B-CRIMEPREMIUM TO CA-B-CRIMEPREMIUM
+                 MOVE PR-B-FLOODPERIL TO CA-B-FLOODPERIL
+                 MOVE PR-B-FLOODPREMIUM TO CA-B-FLOODPREMIUM
+                 MOVE PR-B-WEATHERPERIL TO CA-B-WEATHERPERIL
+                 MOVE PR-B-WEATHERPREMIUM TO CA-B-WEATHERPREMIUM
+                 MOVE PR-B-STATUS TO CA-B-STATUS
+                 MOVE PR-B-REJECTREASON TO CA-B-REJECTREASON
+           END-EVALUATE
+           .
+      *+---------------------------------------------------------------+
+      *| INQUIRE-CLAIMS (01ICLM)                                       |
+      *|     Confirms the policy belongs to the requesting customer,   |
+      *|     then browses the CLAIM file by the CLM-POLICY-NUM          |
+      *|     alternate key and returns the most recent claim into       |
+      *|     CA-CLAIM - the commarea only carries one claim's worth      |
+      *|     of fields, so "claims history" surfaces the latest one     |
+      *|     rather than a list, keeping this a single round trip.       |
+      *+---------------------------------------------------------------+
+       INQUIRE-CLAIMS.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 AND PR-POLICY-NUM = CA-POLICY-NUM OF CA-POLICY-REQUEST
+                 MOVE 'Y' TO WS-FOUND-SW
+                 MOVE '10' TO WS-POLICY-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           IF WS-FOUND-SW = 'N'
+              MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+           ELSE
+              IF PR-CUSTOMER-NUM NOT = CA-CUSTOMER-NUM
+                 MOVE WS-RC-NOT-FOUND TO CA-RETURN-CODE
+              ELSE
+                 PERFORM FIND-LATEST-CLAIM
+              END-IF
+           END-IF
+           .
+       FIND-LATEST-CLAIM.
+           MOVE SPACES TO WS-LATEST-CLAIM-DATE
+           MOVE '00' TO WS-CLAIM-STATUS
+           OPEN INPUT CLAIM-FILE
+           PERFORM UNTIL WS-CLAIM-STATUS NOT = '00'
+              READ CLAIM-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-CLAIM-STATUS
+              END-READ
+              IF WS-CLAIM-STATUS = '00'
+                 AND CLM-POLICY-NUM = CA-POLICY-NUM OF CA-POLICY-REQUEST
+                 IF CLM-DATE >= WS-LATEST-CLAIM-DATE
+                    MOVE CLM-DATE TO WS-LATEST-CLAIM-DATE
+                    MOVE CLM-CLAIM-NUM TO CA-C-NUM
+                    MOVE CLM-DATE TO CA-C-DATE
+                    MOVE CLM-PAID TO CA-C-PAID
+                    MOVE CLM-VALUE TO CA-C-VALUE
+                    MOVE CLM-CAUSE TO CA-C-CAUSE
+                    MOVE CLM-OBSERVATIONS TO CA-C-OBSERVATIONS
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE CLAIM-FILE
+           IF WS-LATEST-CLAIM-DATE = SPACES
+              MOVE WS-RC-NO-CLAIMS TO CA-RETURN-CODE
+           END-IF
+           .
+       END PROGRAM 'LGIPOL01'.
