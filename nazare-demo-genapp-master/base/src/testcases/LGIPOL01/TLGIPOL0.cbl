@@ -87,6 +87,36 @@
                BY REFERENCE TEST-NAME
                BY VALUE     TEST-NAME-LEN
            .
+      *    TEST3 - unknown customer number on a motor inquiry
+           SET TEST-ENTRY TO ENTRY 'TEST3'
+           MOVE 'TEST3' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+           .
+      *    TEST4 - customer inquiry for a customer with zero policies
+           SET TEST-ENTRY TO ENTRY 'TEST4'
+           MOVE 'TEST4' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+           .
+      *    TEST5 - non-motor request code (house inquiry)
+           SET TEST-ENTRY TO ENTRY 'TEST5'
+           MOVE 'TEST5' TO TEST-NAME
+           MOVE 5 TO TEST-NAME-LEN
+           CALL 'AZUTCADD' USING
+               BY VALUE     TEST-CASE-PTR
+               BY VALUE     TEST-ENTRY
+               BY REFERENCE TEST-NAME
+               BY VALUE     TEST-NAME-LEN
+           .
        END PROGRAM 'ADDTESTS'.
       *+---------------------------------------------------------------+
       *| SETUP                                                         |
@@ -187,92 +217,7 @@
        1 AZ-TEST-CASE-PTR-VALUE REDEFINES
            AZ-TEST-CASE-PTR  PIC 9(9) COMP-5.
        LINKAGE SECTION.
-       1 DFHCOMMAREA.
-         3 CA-REQUEST-ID PIC X(6).
-         3 CA-RETURN-CODE PIC 9(2).
-         3 CA-CUSTOMER-NUM PIC 9(10).
-         3 CA-REQUEST-SPECIFIC PIC X(32482).
-         3 CA-CUSTOMER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-FIRST-NAME PIC X(10).
-         5 CA-LAST-NAME PIC X(20).
-         5 CA-DOB PIC X(10).
-         5 CA-HOUSE-NAME PIC X(20).
-         5 CA-HOUSE-NUM PIC X(4).
-         5 CA-POSTCODE PIC X(8).
-         5 CA-NUM-POLICIES PIC 9(3).
-         5 CA-PHONE-MOBILE PIC X(20).
-         5 CA-PHONE-HOME PIC X(20).
-         5 CA-EMAIL-ADDRESS PIC X(100).
-         5 CA-POLICY-DATA PIC X(32267).
-         3 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-CUSTSECR-PASS PIC X(32).
-         5 CA-CUSTSECR-COUNT PIC X(4).
-         5 CA-CUSTSECR-STATE PIC X.
-         5 CA-CUSTSECR-DATA PIC X(32445).
-         3 CA-POLICY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-POLICY-NUM PIC 9(10).
-         5 CA-POLICY-COMMON.
-         7 CA-ISSUE-DATE PIC X(10).
-         7 CA-EXPIRY-DATE PIC X(10).
-         7 CA-LASTCHANGED PIC X(26).
-         7 CA-BROKERID PIC 9(10).
-         7 CA-BROKERSREF PIC X(10).
-         7 CA-PAYMENT PIC 9(6).
-         5 CA-POLICY-SPECIFIC PIC X(32400).
-         5 CA-ENDOWMENT REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-E-WITH-PROFITS PIC X.
-         7 CA-E-EQUITIES PIC X.
-         7 CA-E-MANAGED-FUND PIC X.
-         7 CA-E-FUND-NAME PIC X(10).
-         7 CA-E-TERM PIC 99.
-         7 CA-E-SUM-ASSURED PIC 9(6).
-         7 CA-E-LIFE-ASSURED PIC X(31).
-         7 CA-E-PADDING-DATA PIC X(32348).
-         5 CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-H-PROPERTY-TYPE PIC X(15).
-         7 CA-H-BEDROOMS PIC 9(3).
-         7 CA-H-VALUE PIC 9(8).
-         7 CA-H-HOUSE-NAME PIC X(20).
-         7 CA-H-HOUSE-NUMBER PIC X(4).
-         7 CA-H-POSTCODE PIC X(8).
-         7 CA-H-FILLER PIC X(32342).
-         5 CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-M-MAKE PIC X(15).
-         7 CA-M-MODEL PIC X(15).
-         7 CA-M-VALUE PIC 9(6).
-         7 CA-M-REGNUMBER PIC X(7).
-         7 CA-M-COLOUR PIC X(8).
-         7 CA-M-CC PIC 9(4).
-         7 CA-M-MANUFACTURED PIC X(10).
-         7 CA-M-PREMIUM PIC 9(6).
-         7 CA-M-ACCIDENTS PIC 9(6).
-         7 CA-M-FILLER PIC X(32323).
-         5 CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-B-ADDRESS PIC X(255).
-         7 CA-B-POSTCODE PIC X(8).
-         7 CA-B-LATITUDE PIC X(11).
-         7 CA-B-LONGITUDE PIC X(11).
-         7 CA-B-CUSTOMER PIC X(255).
-         7 CA-B-PROPTYPE PIC X(255).
-         7 CA-B-FIREPERIL PIC 9(4).
-         7 CA-B-FIREPREMIUM PIC 9(8).
-         7 CA-B-CRIMEPERIL PIC 9(4).
-         7 CA-B-CRIMEPREMIUM PIC 9(8).
-         7 CA-B-FLOODPERIL PIC 9(4).
-         7 CA-B-FLOODPREMIUM PIC 9(8).
-         7 CA-B-WEATHERPERIL PIC 9(4).
-         7 CA-B-WEATHERPREMIUM PIC 9(8).
-         7 CA-B-STATUS PIC 9(4).
-         7 CA-B-REJECTREASON PIC X(255).
-         7 CA-B-FILLER PIC X(31298).
-         5 CA-CLAIM REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-C-NUM PIC 9(10).
-         7 CA-C-DATE PIC X(10).
-         7 CA-C-PAID PIC 9(8).
-         7 CA-C-VALUE PIC 9(8).
-         7 CA-C-CAUSE PIC X(255).
-         7 CA-C-OBSERVATIONS PIC X(255).
-         7 CA-C-FILLER PIC X(31854).
+       COPY LGCMAREA.
        1 TEST-CASE-PTR    POINTER.
        1 TEST-CASE-PTR-VALUE REDEFINES
            TEST-CASE-PTR  PIC 9(9) COMP-5.
@@ -312,6 +257,73 @@
                 MOVE ZUT00000005 TO CA-REQUEST-ID OF DFHCOMMAREA
                 MOVE 2 TO CA-CUSTOMER-NUM OF DFHCOMMAREA
                 MOVE 1 TO CA-POLICY-NUM OF CA-POLICY-REQUEST OF
+           DFHCOMMAREA
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST3'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST3 - unknown customer number
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE 94853 TO EIBTIME OF DFHEIBLK
+                MOVE 119037 TO EIBDATE OF DFHEIBLK
+                MOVE ZUT00000000 TO EIBTRNID OF DFHEIBLK
+                MOVE 394 TO EIBTASKN OF DFHEIBLK
+                MOVE ZUT00000001 TO EIBTRMID OF DFHEIBLK
+                MOVE 0 TO DFHEIGDI OF DFHEIBLK
+                MOVE 1848 TO EIBCPOSN OF DFHEIBLK
+                MOVE 32500 TO EIBCALEN OF DFHEIBLK
+                MOVE ZUT00000002 TO EIBAID OF DFHEIBLK
+                MOVE ZUT00000003 TO EIBFN-AZ OF DFHEIBLK
+                MOVE ZUT00000004 TO EIBRSRCE OF DFHEIBLK
+                MOVE 0 TO EIBRESP OF DFHEIBLK
+                MOVE 0 TO EIBRESP2 OF DFHEIBLK
+                MOVE '01IMOT' TO CA-REQUEST-ID OF DFHCOMMAREA
+                MOVE 9999999999 TO CA-CUSTOMER-NUM OF DFHCOMMAREA
+                MOVE 1 TO CA-POLICY-NUM OF CA-POLICY-REQUEST OF
+           DFHCOMMAREA
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST4'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST4 - customer with zero policies
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE 94853 TO EIBTIME OF DFHEIBLK
+                MOVE 119037 TO EIBDATE OF DFHEIBLK
+                MOVE ZUT00000000 TO EIBTRNID OF DFHEIBLK
+                MOVE 394 TO EIBTASKN OF DFHEIBLK
+                MOVE ZUT00000001 TO EIBTRMID OF DFHEIBLK
+                MOVE 0 TO DFHEIGDI OF DFHEIBLK
+                MOVE 1848 TO EIBCPOSN OF DFHEIBLK
+                MOVE 32500 TO EIBCALEN OF DFHEIBLK
+                MOVE ZUT00000002 TO EIBAID OF DFHEIBLK
+                MOVE ZUT00000003 TO EIBFN-AZ OF DFHEIBLK
+                MOVE ZUT00000004 TO EIBRSRCE OF DFHEIBLK
+                MOVE 0 TO EIBRESP OF DFHEIBLK
+                MOVE 0 TO EIBRESP2 OF DFHEIBLK
+                MOVE '01ICUS' TO CA-REQUEST-ID OF DFHCOMMAREA
+                MOVE 3 TO CA-CUSTOMER-NUM OF DFHCOMMAREA
+                MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
+              WHEN 'TEST5'
+                DISPLAY 'SETUP (' TEST-NAME(1:TEST-NAME-LEN) ')'
+      *       setup for test TEST5 - non-motor request (house)
+                PERFORM ALLOCATE-PARM
+                PERFORM INITIALIZE-PARM
+                MOVE 94853 TO EIBTIME OF DFHEIBLK
+                MOVE 119037 TO EIBDATE OF DFHEIBLK
+                MOVE ZUT00000000 TO EIBTRNID OF DFHEIBLK
+                MOVE 394 TO EIBTASKN OF DFHEIBLK
+                MOVE ZUT00000001 TO EIBTRMID OF DFHEIBLK
+                MOVE 0 TO DFHEIGDI OF DFHEIBLK
+                MOVE 1848 TO EIBCPOSN OF DFHEIBLK
+                MOVE 32500 TO EIBCALEN OF DFHEIBLK
+                MOVE ZUT00000002 TO EIBAID OF DFHEIBLK
+                MOVE ZUT00000003 TO EIBFN-AZ OF DFHEIBLK
+                MOVE ZUT00000004 TO EIBRSRCE OF DFHEIBLK
+                MOVE 0 TO EIBRESP OF DFHEIBLK
+                MOVE 0 TO EIBRESP2 OF DFHEIBLK
+                MOVE '01IHOU' TO CA-REQUEST-ID OF DFHCOMMAREA
+                MOVE 4 TO CA-CUSTOMER-NUM OF DFHCOMMAREA
+                MOVE 10 TO CA-POLICY-NUM OF CA-POLICY-REQUEST OF
            DFHCOMMAREA
                 MOVE TEST-CASE-PTR-VALUE TO AZ-TEST-CASE-PTR-VALUE
            END-EVALUATE
@@ -389,6 +401,18 @@
       *         free test fixture for 'TEST2'
                 CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
                 DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST3'
+      *         free test fixture for 'TEST3'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST4'
+      *         free test fixture for 'TEST4'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
+              WHEN 'TEST5'
+      *         free test fixture for 'TEST5'
+                CALL 'CEEFRST' USING TEST-FIXTURE-PTR OMITTED
+                DISPLAY 'TEARDOWN (' TEST-NAME(1:TEST-NAME-LEN) ')'
            END-EVALUATE
            .
        END PROGRAM 'TEARDOWN'.
@@ -423,6 +447,10 @@
        1 FAIL-MESSAGE-TXT PIC X(254).
        1 FAIL-MESSAGE-LEN PIC S9(9) COMP-5.
        1 PARM-SIZE        PIC S9(9) COMP-5.
+       1 WS-EXPECTED-RETURN-CODE PIC 9(2) VALUE 00.
+       1 WS-UNPOPULATED-MAKE PIC X(15) VALUE SPACES.
+       1 AZ-COMPARE-ITEM-NAME PIC X(14) VALUE 'CA-RETURN-CODE'.
+       1 AZ-COMPARE-ITEM-NAME-MK PIC X(9) VALUE 'CA-M-MAKE'.
        1 AZ-COMPARE EXTERNAL.
          3 AZ-COMPARE-ITEM-NAME-PTR POINTER.
          3 AZ-COMPARE-ITEM-NAME-LEN PIC S9(9) COMP-5.
@@ -478,92 +506,7 @@
          3 AZ-Q1 PIC S9(8) COMP.
          3 AZ-R1 PIC S9(8) COMP.
        LINKAGE SECTION.
-       1 DFHCOMMAREA.
-         3 CA-REQUEST-ID PIC X(6).
-         3 CA-RETURN-CODE PIC 9(2).
-         3 CA-CUSTOMER-NUM PIC 9(10).
-         3 CA-REQUEST-SPECIFIC PIC X(32482).
-         3 CA-CUSTOMER-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-FIRST-NAME PIC X(10).
-         5 CA-LAST-NAME PIC X(20).
-         5 CA-DOB PIC X(10).
-         5 CA-HOUSE-NAME PIC X(20).
-         5 CA-HOUSE-NUM PIC X(4).
-         5 CA-POSTCODE PIC X(8).
-         5 CA-NUM-POLICIES PIC 9(3).
-         5 CA-PHONE-MOBILE PIC X(20).
-         5 CA-PHONE-HOME PIC X(20).
-         5 CA-EMAIL-ADDRESS PIC X(100).
-         5 CA-POLICY-DATA PIC X(32267).
-         3 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-CUSTSECR-PASS PIC X(32).
-         5 CA-CUSTSECR-COUNT PIC X(4).
-         5 CA-CUSTSECR-STATE PIC X.
-         5 CA-CUSTSECR-DATA PIC X(32445).
-         3 CA-POLICY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
-         5 CA-POLICY-NUM PIC 9(10).
-         5 CA-POLICY-COMMON.
-         7 CA-ISSUE-DATE PIC X(10).
-         7 CA-EXPIRY-DATE PIC X(10).
-         7 CA-LASTCHANGED PIC X(26).
-         7 CA-BROKERID PIC 9(10).
-         7 CA-BROKERSREF PIC X(10).
-         7 CA-PAYMENT PIC 9(6).
-         5 CA-POLICY-SPECIFIC PIC X(32400).
-         5 CA-ENDOWMENT REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-E-WITH-PROFITS PIC X.
-         7 CA-E-EQUITIES PIC X.
-         7 CA-E-MANAGED-FUND PIC X.
-         7 CA-E-FUND-NAME PIC X(10).
-         7 CA-E-TERM PIC 99.
-         7 CA-E-SUM-ASSURED PIC 9(6).
-         7 CA-E-LIFE-ASSURED PIC X(31).
-         7 CA-E-PADDING-DATA PIC X(32348).
-         5 CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-H-PROPERTY-TYPE PIC X(15).
-         7 CA-H-BEDROOMS PIC 9(3).
-         7 CA-H-VALUE PIC 9(8).
-         7 CA-H-HOUSE-NAME PIC X(20).
-         7 CA-H-HOUSE-NUMBER PIC X(4).
-         7 CA-H-POSTCODE PIC X(8).
-         7 CA-H-FILLER PIC X(32342).
-         5 CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-M-MAKE PIC X(15).
-         7 CA-M-MODEL PIC X(15).
-         7 CA-M-VALUE PIC 9(6).
-         7 CA-M-REGNUMBER PIC X(7).
-         7 CA-M-COLOUR PIC X(8).
-         7 CA-M-CC PIC 9(4).
-         7 CA-M-MANUFACTURED PIC X(10).
-         7 CA-M-PREMIUM PIC 9(6).
-         7 CA-M-ACCIDENTS PIC 9(6).
-         7 CA-M-FILLER PIC X(32323).
-         5 CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-B-ADDRESS PIC X(255).
-         7 CA-B-POSTCODE PIC X(8).
-         7 CA-B-LATITUDE PIC X(11).
-         7 CA-B-LONGITUDE PIC X(11).
-         7 CA-B-CUSTOMER PIC X(255).
-         7 CA-B-PROPTYPE PIC X(255).
-         7 CA-B-FIREPERIL PIC 9(4).
-         7 CA-B-FIREPREMIUM PIC 9(8).
-         7 CA-B-CRIMEPERIL PIC 9(4).
-         7 CA-B-CRIMEPREMIUM PIC 9(8).
-         7 CA-B-FLOODPERIL PIC 9(4).
-         7 CA-B-FLOODPREMIUM PIC 9(8).
-         7 CA-B-WEATHERPERIL PIC 9(4).
-         7 CA-B-WEATHERPREMIUM PIC 9(8).
-         7 CA-B-STATUS PIC 9(4).
-         7 CA-B-REJECTREASON PIC X(255).
-         7 CA-B-FILLER PIC X(31298).
-         5 CA-CLAIM REDEFINES CA-POLICY-SPECIFIC.
-         7 CA-C-NUM PIC 9(10).
-         7 CA-C-DATE PIC X(10).
-         7 CA-C-PAID PIC 9(8).
-         7 CA-C-VALUE PIC 9(8).
-         7 CA-C-CAUSE PIC X(255).
-         7 CA-C-OBSERVATIONS PIC X(255).
-         7 CA-C-FILLER PIC X(31854).
+       COPY LGCMAREA.
        1 TEST-CASE-PTR    POINTER.
        1 TEST-FIXTURE-PTR POINTER.
        1 TEST-FIXTURE-PTR-VALUE REDEFINES
@@ -587,10 +530,533 @@
            CALL 'LGIPOL01'
            USING DFHEIBLK DFHCOMMAREA
            .
+           PERFORM ASSERT-RETURN-CODE
+           PERFORM ASSERT-MOTOR-DATA-RETURNED
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       ASSERT-RETURN-CODE.
+           IF CA-RETURN-CODE OF DFHCOMMAREA NOT =
+              WS-EXPECTED-RETURN-CODE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-RETURN-CODE OF DFHCOMMAREA
+              MOVE LENGTH OF CA-RETURN-CODE OF DFHCOMMAREA TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-EXPECTED-RETURN-CODE
+              MOVE LENGTH OF WS-EXPECTED-RETURN-CODE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-RETURN-CODE' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 32 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+      *    a return code of SUCCESS with CA-M-MAKE still blank would
+      *    mean LGIPOL01 reported success without actually moving
+      *    the motor policy fields back - check data came back too.
+       ASSERT-MOTOR-DATA-RETURNED.
+           IF CA-M-MAKE OF CA-MOTOR = WS-UNPOPULATED-MAKE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME-MK
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME-MK TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-M-MAKE OF CA-MOTOR
+              MOVE LENGTH OF CA-M-MAKE OF CA-MOTOR TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-UNPOPULATED-MAKE
+              MOVE LENGTH OF WS-UNPOPULATED-MAKE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-M-MAKE NOT RETURNED' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 40 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+       CONVERT.
+           MOVE AZ-CONVERT-HEXIN TO AZ-DECBYTE
+           DIVIDE AZ-DEC BY 16 GIVING AZ-Q REMAINDER AZ-R
+           COMPUTE AZ-Q1 = AZ-Q + 1
+           COMPUTE AZ-R1 = AZ-R + 1
+           MOVE AZ-HEXSTR(AZ-Q1:1) TO AZ-CONVERT-HEXVAL(1:1)
+           MOVE AZ-HEXSTR(AZ-R1:1) TO AZ-CONVERT-HEXVAL(2:1)
+           EXIT.
+       THROW-ASSERTION.
+      *    throw an assertion exception (ends test)
+           CALL 'AZUASTFC' USING BY VALUE TEST-CASE-PTR
+                   BY REFERENCE FAIL-MESSAGE-TXT
+                   BY VALUE FAIL-MESSAGE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-NAME-PTR
+                   BY VALUE AZ-COMPARE-ITEM-NAME-LEN
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
+           EXIT.
+       END PROGRAM 'TEST2'.
+      *+---------------------------------------------------------------+
+      *| TEST3                                                         |
+      *|     Motor inquiry for a customer number that does not match   |
+      *|     the policy on file - LGIPOL01 must come back with         |
+      *|     CA-RETURN-CODE WS-RC-NOT-FOUND (01) rather than returning |
+      *|     someone else's policy data.                               |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST3'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       1 FAIL-MESSAGE-TXT PIC X(254).
+       1 FAIL-MESSAGE-LEN PIC S9(9) COMP-5.
+       1 PARM-SIZE        PIC S9(9) COMP-5.
+       1 WS-EXPECTED-RETURN-CODE PIC 9(2) VALUE 01.
+       1 AZ-COMPARE-ITEM-NAME PIC X(14) VALUE 'CA-RETURN-CODE'.
+       1 AZ-COMPARE EXTERNAL.
+         3 AZ-COMPARE-ITEM-NAME-PTR POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       1 DFHEIBLK IS EXTERNAL.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       LOCAL-STORAGE SECTION.
+       1 AZ-CONVERT.
+         3 AZ-CONVERT-HEXIN  PIC X(1).
+         3 AZ-CONVERT-HEXVAL PIC X(2).
+         3 AZ-HEXSTR PIC X(16) VALUE "0123456789ABCDEF".
+         3 AZ-DEC  PIC S9(4) COMP VALUE 0.
+         3 FILLER REDEFINES AZ-DEC.
+           5 FILLER PIC X.
+           5 AZ-DECBYTE PIC X.
+         3 AZ-I PIC S9(8) COMP.
+         3 AZ-J PIC S9(8) COMP.
+         3 AZ-Q PIC S9(8) COMP.
+         3 AZ-R PIC S9(8) COMP.
+         3 AZ-Q1 PIC S9(8) COMP.
+         3 AZ-R1 PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY LGCMAREA.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-FIXTURE-PTR-VALUE REDEFINES
+           TEST-FIXTURE-PTR  PIC S9(9) COMP-5.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF DFHCOMMAREA TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL LGIPOL01'
+           CALL 'LGIPOL01'
+           USING DFHEIBLK DFHCOMMAREA
+           .
+           PERFORM ASSERT-RETURN-CODE
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       ASSERT-RETURN-CODE.
+           IF CA-RETURN-CODE OF DFHCOMMAREA NOT =
+              WS-EXPECTED-RETURN-CODE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-RETURN-CODE OF DFHCOMMAREA
+              MOVE LENGTH OF CA-RETURN-CODE OF DFHCOMMAREA TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-EXPECTED-RETURN-CODE
+              MOVE LENGTH OF WS-EXPECTED-RETURN-CODE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-RETURN-CODE' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 32 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+       CONVERT.
+           MOVE AZ-CONVERT-HEXIN TO AZ-DECBYTE
+           DIVIDE AZ-DEC BY 16 GIVING AZ-Q REMAINDER AZ-R
+           COMPUTE AZ-Q1 = AZ-Q + 1
+           COMPUTE AZ-R1 = AZ-R + 1
+           MOVE AZ-HEXSTR(AZ-Q1:1) TO AZ-CONVERT-HEXVAL(1:1)
+           MOVE AZ-HEXSTR(AZ-R1:1) TO AZ-CONVERT-HEXVAL(2:1)
+           EXIT.
+       THROW-ASSERTION.
+      *    throw an assertion exception (ends test)
+           CALL 'AZUASTFC' USING BY VALUE TEST-CASE-PTR
+                   BY REFERENCE FAIL-MESSAGE-TXT
+                   BY VALUE FAIL-MESSAGE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-NAME-PTR
+                   BY VALUE AZ-COMPARE-ITEM-NAME-LEN
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
+           EXIT.
+       END PROGRAM 'TEST3'.
+      *+---------------------------------------------------------------+
+      *| TEST4                                                         |
+      *|     Customer inquiry for a customer on file with              |
+      *|     CA-NUM-POLICIES of zero - confirms LGIPOL01 still         |
+      *|     returns CA-RETURN-CODE WS-RC-SUCCESS (00) and a genuine   |
+      *|     zero count rather than mistaking "no policies" for       |
+      *|     "customer not found".                                    |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST4'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       1 FAIL-MESSAGE-TXT PIC X(254).
+       1 FAIL-MESSAGE-LEN PIC S9(9) COMP-5.
+       1 PARM-SIZE        PIC S9(9) COMP-5.
+       1 WS-EXPECTED-RETURN-CODE PIC 9(2) VALUE 00.
+       1 WS-EXPECTED-NUM-POLICIES PIC 9(3) VALUE 0.
+       1 AZ-COMPARE-ITEM-NAME-RC PIC X(14) VALUE 'CA-RETURN-CODE'.
+       1 AZ-COMPARE-ITEM-NAME-NP PIC X(15) VALUE 'CA-NUM-POLICIES'.
+       1 AZ-COMPARE EXTERNAL.
+         3 AZ-COMPARE-ITEM-NAME-PTR POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       1 DFHEIBLK IS EXTERNAL.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       LOCAL-STORAGE SECTION.
+       1 AZ-CONVERT.
+         3 AZ-CONVERT-HEXIN  PIC X(1).
+         3 AZ-CONVERT-HEXVAL PIC X(2).
+         3 AZ-HEXSTR PIC X(16) VALUE "0123456789ABCDEF".
+         3 AZ-DEC  PIC S9(4) COMP VALUE 0.
+         3 FILLER REDEFINES AZ-DEC.
+           5 FILLER PIC X.
+           5 AZ-DECBYTE PIC X.
+         3 AZ-I PIC S9(8) COMP.
+         3 AZ-J PIC S9(8) COMP.
+         3 AZ-Q PIC S9(8) COMP.
+         3 AZ-R PIC S9(8) COMP.
+         3 AZ-Q1 PIC S9(8) COMP.
+         3 AZ-R1 PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY LGCMAREA.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-FIXTURE-PTR-VALUE REDEFINES
+           TEST-FIXTURE-PTR  PIC S9(9) COMP-5.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF DFHCOMMAREA TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL LGIPOL01'
+           CALL 'LGIPOL01'
+           USING DFHEIBLK DFHCOMMAREA
+           .
+           PERFORM ASSERT-RETURN-CODE
+           PERFORM ASSERT-NUM-POLICIES
       *    display test name on exit
            DISPLAY TEST-NAME(1:TEST-NAME-LEN)
            ' Successful.'.
            GOBACK.
+       ASSERT-RETURN-CODE.
+           IF CA-RETURN-CODE OF DFHCOMMAREA NOT =
+              WS-EXPECTED-RETURN-CODE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME-RC
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME-RC TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-RETURN-CODE OF DFHCOMMAREA
+              MOVE LENGTH OF CA-RETURN-CODE OF DFHCOMMAREA TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-EXPECTED-RETURN-CODE
+              MOVE LENGTH OF WS-EXPECTED-RETURN-CODE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-RETURN-CODE' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 32 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+       ASSERT-NUM-POLICIES.
+           IF CA-NUM-POLICIES OF DFHCOMMAREA NOT =
+              WS-EXPECTED-NUM-POLICIES
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME-NP
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME-NP TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-NUM-POLICIES OF DFHCOMMAREA
+              MOVE LENGTH OF CA-NUM-POLICIES OF DFHCOMMAREA TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-EXPECTED-NUM-POLICIES
+              MOVE LENGTH OF WS-EXPECTED-NUM-POLICIES TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-NUM-POLICIES' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 33 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+       CONVERT.
+           MOVE AZ-CONVERT-HEXIN TO AZ-DECBYTE
+           DIVIDE AZ-DEC BY 16 GIVING AZ-Q REMAINDER AZ-R
+           COMPUTE AZ-Q1 = AZ-Q + 1
+           COMPUTE AZ-R1 = AZ-R + 1
+           MOVE AZ-HEXSTR(AZ-Q1:1) TO AZ-CONVERT-HEXVAL(1:1)
+           MOVE AZ-HEXSTR(AZ-R1:1) TO AZ-CONVERT-HEXVAL(2:1)
+           EXIT.
+       THROW-ASSERTION.
+      *    throw an assertion exception (ends test)
+           CALL 'AZUASTFC' USING BY VALUE TEST-CASE-PTR
+                   BY REFERENCE FAIL-MESSAGE-TXT
+                   BY VALUE FAIL-MESSAGE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-NAME-PTR
+                   BY VALUE AZ-COMPARE-ITEM-NAME-LEN
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-VALUE-LEN
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
+                   BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
+           EXIT.
+       END PROGRAM 'TEST4'.
+      *+---------------------------------------------------------------+
+      *| TEST5                                                         |
+      *|     Non-motor request code (house inquiry, 01IHOU) -          |
+      *|     confirms the EVALUATE CA-REQUEST-ID dispatch in LGIPOL01  |
+      *|     handles 01IHOU correctly rather than only ever being      |
+      *|     exercised via 01IMOT as the earlier TEST2 did.            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'TEST5'.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       1 FAIL-MESSAGE-TXT PIC X(254).
+       1 FAIL-MESSAGE-LEN PIC S9(9) COMP-5.
+       1 PARM-SIZE        PIC S9(9) COMP-5.
+       1 WS-EXPECTED-RETURN-CODE PIC 9(2) VALUE 00.
+       1 WS-UNPOPULATED-PROPERTY-TYPE PIC X(15) VALUE SPACES.
+       1 AZ-COMPARE-ITEM-NAME PIC X(14) VALUE 'CA-RETURN-CODE'.
+       1 AZ-COMPARE-ITEM-NAME-PT PIC X(17)
+          VALUE 'CA-H-PROPERTY-TYPE'.
+       1 AZ-COMPARE EXTERNAL.
+         3 AZ-COMPARE-ITEM-NAME-PTR POINTER.
+         3 AZ-COMPARE-ITEM-NAME-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-VALUE-LEN PIC S9(9) COMP-5.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-PTR POINTER.
+         3 AZ-COMPARE-ITEM-EXP-VALUE-LEN PIC S9(9) COMP-5.
+       1 DFHEIBLK IS EXTERNAL.
+         2 EIBTIME PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBDATE PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRNID PICTURE X(4).
+         2 EIBTASKN PICTURE S9(7) USAGE COMPUTATIONAL-3.
+         2 EIBTRMID PICTURE X(4).
+         2 DFHEIGDI PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCPOSN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBCALEN PICTURE S9(4) USAGE COMPUTATIONAL-5.
+         2 EIBAID PICTURE X(1).
+         2 EIBFN PICTURE X(2).
+         2 EIBRCODE PICTURE X(6).
+         2 EIBDS PICTURE X(8).
+         2 EIBREQID PICTURE X(8).
+         2 EIBRSRCE PICTURE X(8).
+         2 EIBSYNC PICTURE X.
+         2 EIBFREE PICTURE X.
+         2 EIBRECV PICTURE X.
+         2 EIBSEND PICTURE X.
+         2 EIBATT PICTURE X.
+         2 EIBEOC PICTURE X.
+         2 EIBFMH PICTURE X.
+         2 EIBCOMPL PICTURE X(1).
+         2 EIBSIG PICTURE X(1).
+         2 EIBCONF PICTURE X(1).
+         2 EIBERR PICTURE X(1).
+         2 EIBERRCD PICTURE X(4).
+         2 EIBSYNRB PICTURE X.
+         2 EIBNODAT PICTURE X.
+         2 EIBRESP PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRESP2 PICTURE S9(8) USAGE COMPUTATIONAL.
+         2 EIBRLDBK PICTURE X(1).
+       LOCAL-STORAGE SECTION.
+       1 AZ-CONVERT.
+         3 AZ-CONVERT-HEXIN  PIC X(1).
+         3 AZ-CONVERT-HEXVAL PIC X(2).
+         3 AZ-HEXSTR PIC X(16) VALUE "0123456789ABCDEF".
+         3 AZ-DEC  PIC S9(4) COMP VALUE 0.
+         3 FILLER REDEFINES AZ-DEC.
+           5 FILLER PIC X.
+           5 AZ-DECBYTE PIC X.
+         3 AZ-I PIC S9(8) COMP.
+         3 AZ-J PIC S9(8) COMP.
+         3 AZ-Q PIC S9(8) COMP.
+         3 AZ-R PIC S9(8) COMP.
+         3 AZ-Q1 PIC S9(8) COMP.
+         3 AZ-R1 PIC S9(8) COMP.
+       LINKAGE SECTION.
+       COPY LGCMAREA.
+       1 TEST-CASE-PTR    POINTER.
+       1 TEST-FIXTURE-PTR POINTER.
+       1 TEST-FIXTURE-PTR-VALUE REDEFINES
+           TEST-FIXTURE-PTR  PIC S9(9) COMP-5.
+       1 TEST-NAME-PTR    POINTER.
+       1 TEST-NAME-LEN    PIC S9(9) COMP-5.
+       1 TEST-NAME        PIC X(254).
+       PROCEDURE DIVISION USING BY VALUE TEST-CASE-PTR
+                          BY VALUE TEST-FIXTURE-PTR
+                          BY VALUE TEST-NAME-PTR
+                          BY VALUE TEST-NAME-LEN.
+       MAIN SECTION.
+           SET ADDRESS OF TEST-NAME TO TEST-NAME-PTR
+      *    display test name on entry
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN) ' Started...'
+      *    establish addressability to test fixture
+           SET ADDRESS OF DFHCOMMAREA TO TEST-FIXTURE-PTR
+      *    call test program
+           DISPLAY 'CALL LGIPOL01'
+           CALL 'LGIPOL01'
+           USING DFHEIBLK DFHCOMMAREA
+           .
+           PERFORM ASSERT-RETURN-CODE
+           PERFORM ASSERT-HOUSE-DATA-RETURNED
+      *    display test name on exit
+           DISPLAY TEST-NAME(1:TEST-NAME-LEN)
+           ' Successful.'.
+           GOBACK.
+       ASSERT-RETURN-CODE.
+           IF CA-RETURN-CODE OF DFHCOMMAREA NOT =
+              WS-EXPECTED-RETURN-CODE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-RETURN-CODE OF DFHCOMMAREA
+              MOVE LENGTH OF CA-RETURN-CODE OF DFHCOMMAREA TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-EXPECTED-RETURN-CODE
+              MOVE LENGTH OF WS-EXPECTED-RETURN-CODE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-RETURN-CODE' TO
+                 FAIL-MESSAGE-TXT
+              MOVE 32 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
+      *    a return code of SUCCESS with CA-H-PROPERTY-TYPE still
+      *    blank would mean LGIPOL01 reported success without
+      *    actually moving the house policy fields back - check
+      *    data came back too.
+       ASSERT-HOUSE-DATA-RETURNED.
+           IF CA-H-PROPERTY-TYPE OF CA-HOUSE =
+              WS-UNPOPULATED-PROPERTY-TYPE
+              SET AZ-COMPARE-ITEM-NAME-PTR TO ADDRESS OF
+                 AZ-COMPARE-ITEM-NAME-PT
+              MOVE LENGTH OF AZ-COMPARE-ITEM-NAME-PT TO
+                 AZ-COMPARE-ITEM-NAME-LEN
+              SET AZ-COMPARE-ITEM-VALUE-PTR TO ADDRESS OF
+                 CA-H-PROPERTY-TYPE OF CA-HOUSE
+              MOVE LENGTH OF CA-H-PROPERTY-TYPE OF CA-HOUSE TO
+                 AZ-COMPARE-ITEM-VALUE-LEN
+              SET AZ-COMPARE-ITEM-EXP-VALUE-PTR TO ADDRESS OF
+                 WS-UNPOPULATED-PROPERTY-TYPE
+              MOVE LENGTH OF WS-UNPOPULATED-PROPERTY-TYPE TO
+                 AZ-COMPARE-ITEM-EXP-VALUE-LEN
+              MOVE 'ASSERTION FAILED CA-H-PROPERTY-TYPE NOT RETURNED'
+                 TO FAIL-MESSAGE-TXT
+              MOVE 48 TO FAIL-MESSAGE-LEN
+              PERFORM THROW-ASSERTION
+           END-IF
+           .
        CONVERT.
            MOVE AZ-CONVERT-HEXIN TO AZ-DECBYTE
            DIVIDE AZ-DEC BY 16 GIVING AZ-Q REMAINDER AZ-R
@@ -611,4 +1077,4 @@
                    BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-PTR
                    BY VALUE AZ-COMPARE-ITEM-EXP-VALUE-LEN
            EXIT.
-       END PROGRAM 'TEST2'.
\ No newline at end of file
+       END PROGRAM 'TEST5'.
\ No newline at end of file
