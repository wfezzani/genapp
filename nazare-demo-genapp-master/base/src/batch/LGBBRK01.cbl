@@ -0,0 +1,123 @@
+      *+---------------------------------------------------------------+
+      *| LGBBRK01                                                      |
+      *|     Broker commission roll-up batch report. Reads the         |
+      *|     POLICY file end to end, sorts by CA-BROKERID and writes    |
+      *|     one line per broker - broker id, broker ref, policy        |
+      *|     count, total payment - for the month-end close.            |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGBBRK01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT SORT-WORK ASSIGN TO 'BRKSORT'.
+           SELECT REPORT-FILE ASSIGN TO 'BRKRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05 SRT-BROKERID PIC 9(10).
+           05 SRT-BROKERSREF PIC X(10).
+           05 SRT-PAYMENT PIC 9(6).
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-REPORT-STATUS PIC XX VALUE '00'.
+       1 WS-SORT-STATUS PIC XX VALUE '00'.
+       1 WS-HEADING-1 PIC X(80) VALUE
+           'BROKER COMMISSION ROLL-UP REPORT'.
+       1 WS-HEADING-2 PIC X(80) VALUE
+           'BROKER ID   BROKER REF  POLICY COUNT  TOTAL PAYMENT'.
+       1 WS-DETAIL-LINE.
+          05 FILLER PIC X VALUE SPACE.
+          05 DL-BROKERID PIC Z(9)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-BROKERSREF PIC X(10).
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-POLICY-COUNT PIC ZZ,ZZ9.
+          05 FILLER PIC X(5) VALUE SPACES.
+          05 DL-TOTAL-PAYMENT PIC Z(8)9.
+          05 FILLER PIC X(28) VALUE SPACES.
+       1 WS-CURRENT-BROKERID PIC 9(10) VALUE ZEROS.
+       1 WS-CURRENT-BROKERSREF PIC X(10) VALUE SPACES.
+       1 WS-BROKER-COUNT PIC 9(7) VALUE ZERO.
+       1 WS-BROKER-TOTAL PIC 9(9) VALUE ZERO.
+       1 WS-FIRST-BROKER-SW PIC X VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           SORT SORT-WORK ON ASCENDING KEY SRT-BROKERID
+               INPUT PROCEDURE IS RELEASE-POLICIES
+               OUTPUT PROCEDURE IS SUMMARIZE-BROKERS
+           GOBACK
+           .
+       RELEASE-POLICIES.
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 MOVE PR-BROKERID TO SRT-BROKERID
+                 MOVE PR-BROKERSREF TO SRT-BROKERSREF
+                 MOVE PR-PAYMENT TO SRT-PAYMENT
+                 RELEASE SORT-RECORD
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           .
+       SUMMARIZE-BROKERS.
+           MOVE '00' TO WS-SORT-STATUS
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL WS-SORT-STATUS NOT = '00'
+              RETURN SORT-WORK
+                 AT END MOVE '10' TO WS-SORT-STATUS
+              END-RETURN
+              IF WS-SORT-STATUS = '00'
+                 PERFORM PROCESS-SORTED-RECORD
+              END-IF
+           END-PERFORM
+           IF WS-FIRST-BROKER-SW = 'N'
+              PERFORM WRITE-BROKER-LINE
+           END-IF
+           CLOSE REPORT-FILE
+           .
+       PROCESS-SORTED-RECORD.
+           IF WS-FIRST-BROKER-SW = 'Y'
+              MOVE 'N' TO WS-FIRST-BROKER-SW
+              MOVE SRT-BROKERID TO WS-CURRENT-BROKERID
+              MOVE SRT-BROKERSREF TO WS-CURRENT-BROKERSREF
+           ELSE
+              IF SRT-BROKERID NOT = WS-CURRENT-BROKERID
+                 PERFORM WRITE-BROKER-LINE
+                 MOVE SRT-BROKERID TO WS-CURRENT-BROKERID
+                 MOVE SRT-BROKERSREF TO WS-CURRENT-BROKERSREF
+                 MOVE ZERO TO WS-BROKER-COUNT WS-BROKER-TOTAL
+              END-IF
+           END-IF
+           ADD 1 TO WS-BROKER-COUNT
+           ADD SRT-PAYMENT TO WS-BROKER-TOTAL
+           .
+       WRITE-BROKER-LINE.
+           MOVE WS-CURRENT-BROKERID TO DL-BROKERID
+           MOVE WS-CURRENT-BROKERSREF TO DL-BROKERSREF
+           MOVE WS-BROKER-COUNT TO DL-POLICY-COUNT
+           MOVE WS-BROKER-TOTAL TO DL-TOTAL-PAYMENT
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ZERO TO WS-BROKER-COUNT WS-BROKER-TOTAL
+           .
+       END PROGRAM 'LGBBRK01'.
