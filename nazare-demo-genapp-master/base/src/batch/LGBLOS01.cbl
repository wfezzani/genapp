@@ -0,0 +1,192 @@
+      *+---------------------------------------------------------------+
+      *| LGBLOS01                                                      |
+      *|     Loss-ratio batch report. Joins the CLAIM file against      |
+      *|     the POLICY file by policy number and produces claims       |
+      *|     paid divided by premium collected, broken out by policy    |
+      *|     type (motor/house/endowment/commercial), so underwriting    |
+      *|     can see which book of business is losing money.            |
+      *|                                                                |
+      *|     Pass 1 reads POLICY-FILE once, rolling CA-PAYMENT into      |
+      *|     WS-PREMIUM-TOTAL(type) and recording each policy's type      |
+      *|     in WS-POLICY-TABLE. Pass 2 reads CLAIM-FILE once, looks      |
+      *|     each claim's policy number up in WS-POLICY-TABLE, and       |
+      *|     rolls CLM-PAID into WS-PAID-TOTAL(type). WS-MAX-POLICIES    |
+      *|     bounds the table; if the POLICY file holds more than that   |
+      *|     a warning is displayed naming how many were dropped rather  |
+      *|     than silently under-counting premium.                      |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGBLOS01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT CLAIM-FILE ASSIGN TO 'CLAIM'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CLAIM-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'LOSSRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  CLAIM-FILE.
+       COPY LGCLAIM.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-CLAIM-STATUS PIC XX VALUE '00'.
+       1 WS-REPORT-STATUS PIC XX VALUE '00'.
+       1 WS-MAX-POLICIES PIC 9(5) VALUE 20000.
+       1 WS-POLICY-COUNT PIC 9(5) VALUE ZERO.
+       1 WS-DROPPED-COUNT PIC 9(5) VALUE ZERO.
+       1 WS-TABLE-IDX PIC 9(5) VALUE ZERO.
+       1 WS-FOUND-SW PIC X VALUE 'N'.
+       1 WS-POLICY-TABLE.
+          05 WS-POLICY-ENTRY OCCURS 20000 TIMES
+             INDEXED BY WS-PT-IDX.
+             10 WS-PT-POLICY-NUM PIC 9(10).
+             10 WS-PT-POLICY-TYPE PIC X.
+       1 WS-TOTALS.
+          05 WS-PREMIUM-TOTAL PIC 9(11) OCCURS 4 TIMES.
+          05 WS-PAID-TOTAL PIC 9(11) OCCURS 4 TIMES.
+       1 WS-LOSS-RATIO PIC 9(5)V99 VALUE ZERO.
+       1 WS-TYPE-NAMES.
+          05 PIC X(10) VALUE 'MOTOR'.
+          05 PIC X(10) VALUE 'HOUSE'.
+          05 PIC X(10) VALUE 'ENDOWMENT'.
+          05 PIC X(10) VALUE 'COMMERCIAL'.
+       1 WS-TYPE-NAME-TABLE REDEFINES WS-TYPE-NAMES.
+          05 WS-TYPE-NAME PIC X(10) OCCURS 4 TIMES.
+       1 WS-TYPE-CODE-TABLE.
+          05 PIC X VALUE 'M'.
+          05 PIC X VALUE 'H'.
+          05 PIC X VALUE 'E'.
+          05 PIC X VALUE 'C'.
+       1 WS-TYPE-CODES REDEFINES WS-TYPE-CODE-TABLE.
+          05 WS-TYPE-CODE PIC X OCCURS 4 TIMES.
+       1 WS-HEADING-1 PIC X(80) VALUE
+           'LOSS RATIO REPORT BY POLICY TYPE'.
+       1 WS-HEADING-2 PIC X(80) VALUE
+           'TYPE        PREMIUM COLLECTED  CLAIMS PAID  LOSS RATIO %'.
+       1 WS-DETAIL-LINE.
+          05 FILLER PIC X VALUE SPACE.
+          05 DL-TYPE-NAME PIC X(10).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 DL-PREMIUM PIC Z(10)9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 DL-PAID PIC Z(10)9.
+          05 FILLER PIC X(3) VALUE SPACES.
+          05 DL-RATIO PIC Z(4)9.99.
+          05 FILLER PIC X(20) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM BUILD-POLICY-TABLE
+           PERFORM JOIN-CLAIMS-TO-POLICIES
+           PERFORM WRITE-LOSS-RATIO-REPORT
+           GOBACK
+           .
+       BUILD-POLICY-TABLE.
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 PERFORM ACCUMULATE-PREMIUM
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           IF WS-DROPPED-COUNT > 0
+              DISPLAY 'LGBLOS01 WARNING - ' WS-DROPPED-COUNT
+                 ' POLICIES EXCEEDED TABLE CAPACITY AND WERE '
+                 'EXCLUDED FROM THE LOSS RATIO REPORT'
+           END-IF
+           .
+       ACCUMULATE-PREMIUM.
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+              UNTIL WS-TABLE-IDX > 4
+              IF WS-TYPE-CODE(WS-TABLE-IDX) = PR-POLICY-TYPE
+                 ADD PR-PAYMENT TO WS-PREMIUM-TOTAL(WS-TABLE-IDX)
+              END-IF
+           END-PERFORM
+           IF WS-POLICY-COUNT < WS-MAX-POLICIES
+              ADD 1 TO WS-POLICY-COUNT
+              MOVE PR-POLICY-NUM TO
+                 WS-PT-POLICY-NUM(WS-POLICY-COUNT)
+              MOVE PR-POLICY-TYPE TO
+                 WS-PT-POLICY-TYPE(WS-POLICY-COUNT)
+           ELSE
+              ADD 1 TO WS-DROPPED-COUNT
+           END-IF
+           .
+       JOIN-CLAIMS-TO-POLICIES.
+           MOVE '00' TO WS-CLAIM-STATUS
+           OPEN INPUT CLAIM-FILE
+           PERFORM UNTIL WS-CLAIM-STATUS NOT = '00'
+              READ CLAIM-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-CLAIM-STATUS
+              END-READ
+              IF WS-CLAIM-STATUS = '00'
+                 PERFORM FIND-POLICY-TYPE-FOR-CLAIM
+                 IF WS-FOUND-SW = 'Y'
+                    PERFORM ACCUMULATE-CLAIM-PAID
+                 END-IF
+              END-IF
+           END-PERFORM
+           CLOSE CLAIM-FILE
+           .
+       FIND-POLICY-TYPE-FOR-CLAIM.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-PT-IDX TO 1
+           SEARCH WS-POLICY-ENTRY
+              VARYING WS-PT-IDX
+              AT END CONTINUE
+              WHEN WS-PT-POLICY-NUM(WS-PT-IDX) = CLM-POLICY-NUM
+                 AND WS-PT-IDX <= WS-POLICY-COUNT
+                 MOVE 'Y' TO WS-FOUND-SW
+           END-SEARCH
+           IF WS-PT-IDX > WS-POLICY-COUNT
+              MOVE 'N' TO WS-FOUND-SW
+           END-IF
+           .
+       ACCUMULATE-CLAIM-PAID.
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+              UNTIL WS-TABLE-IDX > 4
+              IF WS-TYPE-CODE(WS-TABLE-IDX) =
+                 WS-PT-POLICY-TYPE(WS-PT-IDX)
+                 ADD CLM-PAID TO WS-PAID-TOTAL(WS-TABLE-IDX)
+              END-IF
+           END-PERFORM
+           .
+       WRITE-LOSS-RATIO-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING WS-TABLE-IDX FROM 1 BY 1
+              UNTIL WS-TABLE-IDX > 4
+              MOVE WS-TYPE-NAME(WS-TABLE-IDX) TO DL-TYPE-NAME
+              MOVE WS-PREMIUM-TOTAL(WS-TABLE-IDX) TO DL-PREMIUM
+              MOVE WS-PAID-TOTAL(WS-TABLE-IDX) TO DL-PAID
+              IF WS-PREMIUM-TOTAL(WS-TABLE-IDX) > 0
+                 COMPUTE WS-LOSS-RATIO ROUNDED =
+                    (WS-PAID-TOTAL(WS-TABLE-IDX) /
+                     WS-PREMIUM-TOTAL(WS-TABLE-IDX)) * 100
+              ELSE
+                 MOVE ZERO TO WS-LOSS-RATIO
+              END-IF
+              MOVE WS-LOSS-RATIO TO DL-RATIO
+              MOVE WS-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-PERFORM
+           CLOSE REPORT-FILE
+           .
+       END PROGRAM 'LGBLOS01'.
