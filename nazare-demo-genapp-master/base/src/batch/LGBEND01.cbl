@@ -0,0 +1,139 @@
+      *+---------------------------------------------------------------+
+      *| LGBEND01                                                      |
+      *|     Endowment maturity projection report. Scans the POLICY     |
+      *|     file for endowment policies (PR-POLICY-TYPE 'E') whose      |
+      *|     CA-E-TERM, measured from CA-ISSUE-DATE, completes within    |
+      *|     WS-HORIZON-YEARS of today, estimates the maturity value     |
+      *|     per fund type (with-profits/equities/managed) and lists      |
+      *|     the policyholder to contact ahead of maturity.               |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGBEND01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT CUSTOMER-FILE ASSIGN TO 'CUSTOMER'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'ENDRPT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  CUSTOMER-FILE.
+       COPY LGCUSTOM.
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-CUSTOMER-STATUS PIC XX VALUE '00'.
+       1 WS-REPORT-STATUS PIC XX VALUE '00'.
+       1 WS-CUSTOMER-FOUND-SW PIC X VALUE 'N'.
+       1 WS-HORIZON-YEARS PIC 99 VALUE 1.
+       1 WS-TODAY PIC 9(8) VALUE ZERO.
+       1 WS-ISSUE-YEAR PIC 9(4) VALUE ZERO.
+       1 WS-TODAY-YEAR PIC 9(4) VALUE ZERO.
+       1 WS-MATURITY-YEAR PIC 9(4) VALUE ZERO.
+       1 WS-YEARS-TO-MATURITY PIC S9(4) VALUE ZERO.
+       1 WS-GROWTH-RATE PIC 9V9999 VALUE ZERO.
+       1 WS-MATURITY-VALUE PIC 9(9)V99 VALUE ZERO.
+       1 WS-HEADING-1 PIC X(80) VALUE
+           'ENDOWMENT MATURITY PROJECTION REPORT'.
+       1 WS-HEADING-2 PIC X(80) VALUE
+           'POLICY NUM  CUSTOMER NAME             TERM  MATURITY VALUE'.
+       1 WS-DETAIL-LINE.
+          05 FILLER PIC X VALUE SPACE.
+          05 DL-POLICY-NUM PIC Z(9)9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 DL-CUSTOMER-NAME PIC X(25).
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 DL-TERM PIC Z9.
+          05 FILLER PIC X(4) VALUE SPACES.
+          05 DL-MATURITY-VALUE PIC Z(7)9.99.
+          05 FILLER PIC X(17) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           MOVE WS-TODAY(1:4) TO WS-ISSUE-YEAR
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 AND PR-POLICY-TYPE = 'E'
+                 PERFORM CHECK-APPROACHING-MATURITY
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           CLOSE REPORT-FILE
+           GOBACK
+           .
+       CHECK-APPROACHING-MATURITY.
+           MOVE PR-ISSUE-DATE(1:4) TO WS-ISSUE-YEAR
+           COMPUTE WS-MATURITY-YEAR = WS-ISSUE-YEAR + PR-E-TERM
+           MOVE WS-TODAY(1:4) TO WS-TODAY-YEAR
+           COMPUTE WS-YEARS-TO-MATURITY =
+              WS-MATURITY-YEAR - WS-TODAY-YEAR
+           IF WS-YEARS-TO-MATURITY >= 0
+              AND WS-YEARS-TO-MATURITY <= WS-HORIZON-YEARS
+              PERFORM PROJECT-MATURITY-VALUE
+              PERFORM WRITE-PROJECTION-LINE
+           END-IF
+           .
+       PROJECT-MATURITY-VALUE.
+           EVALUATE TRUE
+              WHEN PR-E-EQUITIES = 'Y'
+                 MOVE 0.0600 TO WS-GROWTH-RATE
+              WHEN PR-E-WITH-PROFITS = 'Y'
+                 MOVE 0.0450 TO WS-GROWTH-RATE
+              WHEN PR-E-MANAGED-FUND = 'Y'
+                 MOVE 0.0500 TO WS-GROWTH-RATE
+              WHEN OTHER
+                 MOVE 0.0350 TO WS-GROWTH-RATE
+           END-EVALUATE
+           COMPUTE WS-MATURITY-VALUE ROUNDED =
+              PR-E-SUM-ASSURED * ((1 + WS-GROWTH-RATE) ** PR-E-TERM)
+           .
+       WRITE-PROJECTION-LINE.
+           PERFORM LOOKUP-CUSTOMER-NAME
+           MOVE PR-POLICY-NUM TO DL-POLICY-NUM
+           MOVE PR-E-TERM TO DL-TERM
+           MOVE WS-MATURITY-VALUE TO DL-MATURITY-VALUE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       LOOKUP-CUSTOMER-NAME.
+           MOVE SPACES TO DL-CUSTOMER-NAME
+           MOVE 'N' TO WS-CUSTOMER-FOUND-SW
+           MOVE '00' TO WS-CUSTOMER-STATUS
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-CUSTOMER-STATUS NOT = '00'
+              READ CUSTOMER-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-CUSTOMER-STATUS
+              END-READ
+              IF WS-CUSTOMER-STATUS = '00'
+                 AND CUS-CUSTOMER-NUM = PR-CUSTOMER-NUM
+                 MOVE 'Y' TO WS-CUSTOMER-FOUND-SW
+                 STRING CUS-FIRST-NAME DELIMITED BY SPACE
+                    ' ' DELIMITED BY SIZE
+                    CUS-LAST-NAME DELIMITED BY SPACE
+                    INTO DL-CUSTOMER-NAME
+                 MOVE '10' TO WS-CUSTOMER-STATUS
+              END-IF
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           .
+       END PROGRAM 'LGBEND01'.
