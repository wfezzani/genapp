@@ -0,0 +1,190 @@
+      *+---------------------------------------------------------------+
+      *| LGBEXT01                                                      |
+      *|     Overnight batch extract of the POLICY file - writes one   |
+      *|     flat EXTRACT-FILE line per policy for downstream feeds.   |
+      *|     The file is large enough that an abend partway through    |
+      *|     used to mean starting over from record one, so the        |
+      *|     RESTART-FILE (COPY LGRESTRT) is rewritten with the last   |
+      *|     policy number fully extracted immediately after every     |
+      *|     EXTRACT-FILE write, not on a periodic interval - a wider  |
+      *|     interval would leave a window where records written      |
+      *|     since the last checkpoint get silently re-appended (and   |
+      *|     so duplicated) on the resumed run. A re-run reads the     |
+      *|     record first and, if one is found, re-scans POLICY-FILE   |
+      *|     from the top (this runtime has no indexed/relative file   |
+      *|     handler, so there is no way to seek directly to a key).   |
+      *|     Records reach POLICY-FILE via OPEN EXTEND, not a sort,    |
+      *|     so physical order is not guaranteed ascending by policy   |
+      *|     number - the re-scan skips by physical position, not a   |
+      *|     numeric threshold: it discards every record until it      |
+      *|     physically passes the one matching the checkpointed       |
+      *|     policy number, then extracts from the next record on,     |
+      *|     and appends to the EXTRACT-FILE rather than rewriting     |
+      *|     it. A clean end-of-job clears the restart record so the |
+      *|     next scheduled run starts fresh. If a resumed run scans |
+      *|     all of POLICY-FILE without ever physically re-finding   |
+      *|     the checkpointed policy number (the file was edited or  |
+      *|     restored between runs), that is not the same as         |
+      *|     "nothing new since last time" - the restart record is   |
+      *|     left in place and a nonzero RETURN-CODE is set, rather   |
+      *|     than clearing it and reporting a false zero-extracted    |
+      *|     success.                                                 |
+      *+---------------------------------------------------------------+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 'LGBEXT01'.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POLICY-FILE ASSIGN TO 'POLICY'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POLICY-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO 'POLEXTR'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO 'LGRESTRT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-FILE.
+       COPY LGPOLICY.
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXTRACT-LINE PIC X(80).
+       FD  RESTART-FILE.
+       COPY LGRESTRT.
+       WORKING-STORAGE SECTION.
+       1 WS-POLICY-STATUS PIC XX VALUE '00'.
+       1 WS-EXTRACT-STATUS PIC XX VALUE '00'.
+       1 WS-RESTART-STATUS PIC XX VALUE '00'.
+       1 WS-JOB-ID PIC X(8) VALUE 'LGBEXT01'.
+       1 WS-RESUMING-SW PIC X VALUE 'N'.
+       1 WS-RESUME-POINT-FOUND-SW PIC X VALUE 'N'.
+       1 WS-RESUME-POLICY-NUM PIC 9(10) VALUE ZERO.
+       1 WS-EXTRACTED-COUNT PIC 9(9) VALUE ZERO.
+       1 WS-LAST-EXTRACTED-POLICY-NUM PIC 9(10) VALUE ZERO.
+       1 WS-EXTRACT-DETAIL.
+          05 FILLER PIC X VALUE SPACE.
+          05 XD-POLICY-NUM PIC Z(9)9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 XD-POLICY-TYPE PIC X.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 XD-CUSTOMER-NUM PIC Z(9)9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 XD-BROKERID PIC Z(9)9.
+          05 FILLER PIC X(2) VALUE SPACES.
+          05 XD-PAYMENT PIC Z(5)9.
+          05 FILLER PIC X(23) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM READ-RESTART-RECORD
+           MOVE '00' TO WS-POLICY-STATUS
+           OPEN INPUT POLICY-FILE
+           IF WS-RESUMING-SW = 'Y'
+              OPEN EXTEND EXTRACT-FILE
+              DISPLAY 'LGBEXT01 RESUMING AFTER POLICY '
+                 WS-RESUME-POLICY-NUM
+           ELSE
+              OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           PERFORM UNTIL WS-POLICY-STATUS NOT = '00'
+              READ POLICY-FILE NEXT RECORD
+                 AT END MOVE '10' TO WS-POLICY-STATUS
+              END-READ
+              IF WS-POLICY-STATUS = '00'
+                 PERFORM SKIP-OR-EXTRACT-RECORD
+              END-IF
+           END-PERFORM
+           CLOSE POLICY-FILE
+           CLOSE EXTRACT-FILE
+           IF WS-RESUMING-SW = 'Y' AND WS-RESUME-POINT-FOUND-SW = 'N'
+              DISPLAY 'LGBEXT01 ERROR - RESUME POINT POLICY '
+                 WS-RESUME-POLICY-NUM
+                 ' NOT FOUND ON POLICY-FILE, RESTART RECORD KEPT'
+              MOVE 16 TO RETURN-CODE
+           ELSE
+              PERFORM CLEAR-RESTART-RECORD
+              DISPLAY 'LGBEXT01 EXTRACTED ' WS-EXTRACTED-COUNT
+                 ' POLICIES'
+           END-IF
+           GOBACK
+           .
+      *+---------------------------------------------------------------+
+      *| SKIP-OR-EXTRACT-RECORD                                        |
+      *|     On a resumed run, records are skipped by physical         |
+      *|     position, not by comparing policy numbers: every record   |
+      *|     is discarded until the one matching the checkpointed      |
+      *|     policy number is physically reached, and extraction       |
+      *|     resumes from the record immediately after it. This is     |
+      *|     correct regardless of whether POLICY-FILE happens to be   |
+      *|     in ascending policy-number order.                         |
+      *+---------------------------------------------------------------+
+       SKIP-OR-EXTRACT-RECORD.
+           IF WS-RESUMING-SW = 'Y' AND WS-RESUME-POINT-FOUND-SW = 'N'
+              IF PR-POLICY-NUM = WS-RESUME-POLICY-NUM
+                 MOVE 'Y' TO WS-RESUME-POINT-FOUND-SW
+              END-IF
+           ELSE
+              PERFORM EXTRACT-POLICY-RECORD
+           END-IF
+           .
+      *+---------------------------------------------------------------+
+      *| EXTRACT-POLICY-RECORD                                         |
+      *|     The restart record is rewritten with this policy number   |
+      *|     right after the EXTRACT-FILE write it belongs to, so an   |
+      *|     abend on the very next record still leaves RESTART-FILE   |
+      *|     pointing at the last record actually on disk - a re-run   |
+      *|     can never re-extract (duplicate) or skip past it.         |
+      *+---------------------------------------------------------------+
+       EXTRACT-POLICY-RECORD.
+           MOVE PR-POLICY-NUM TO XD-POLICY-NUM
+           MOVE PR-POLICY-TYPE TO XD-POLICY-TYPE
+           MOVE PR-CUSTOMER-NUM TO XD-CUSTOMER-NUM
+           MOVE PR-BROKERID TO XD-BROKERID
+           MOVE PR-PAYMENT TO XD-PAYMENT
+           MOVE WS-EXTRACT-DETAIL TO EXTRACT-LINE
+           WRITE EXTRACT-LINE
+           ADD 1 TO WS-EXTRACTED-COUNT
+           MOVE PR-POLICY-NUM TO WS-LAST-EXTRACTED-POLICY-NUM
+           PERFORM WRITE-RESTART-RECORD
+           .
+      *+---------------------------------------------------------------+
+      *| READ-RESTART-RECORD                                           |
+      *|     A missing or empty RESTART-FILE (status 05/35, or an      |
+      *|     immediate AT END) means there is no in-flight extract to  |
+      *|     resume, so the run starts from the beginning as normal.   |
+      *+---------------------------------------------------------------+
+       READ-RESTART-RECORD.
+           MOVE 'N' TO WS-RESUMING-SW
+           MOVE ZERO TO WS-RESUME-POLICY-NUM
+           MOVE '00' TO WS-RESTART-STATUS
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = '05' OR WS-RESTART-STATUS = '35'
+              CONTINUE
+           ELSE
+              READ RESTART-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    IF RST-JOB-ID = WS-JOB-ID
+                       MOVE 'Y' TO WS-RESUMING-SW
+                       MOVE RST-LAST-POLICY-NUM TO WS-RESUME-POLICY-NUM
+                    END-IF
+              END-READ
+              CLOSE RESTART-FILE
+           END-IF
+           .
+       WRITE-RESTART-RECORD.
+           MOVE '00' TO WS-RESTART-STATUS
+           OPEN OUTPUT RESTART-FILE
+           MOVE WS-JOB-ID TO RST-JOB-ID
+           MOVE WS-LAST-EXTRACTED-POLICY-NUM TO RST-LAST-POLICY-NUM
+           ACCEPT RST-CHECKPOINT-TS FROM DATE YYYYMMDD
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           .
+       CLEAR-RESTART-RECORD.
+           MOVE '00' TO WS-RESTART-STATUS
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE
+           .
+       END PROGRAM 'LGBEXT01'.
